@@ -0,0 +1,252 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RUN-HIST-RPT.
+000120 AUTHOR. R W HOLLOWAY.
+000130 INSTALLATION. AR SYSTEMS GROUP.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170* MAINTENANCE HISTORY                                       *
+000180*----------------------------------------------------------*
+000190*  DATE       INIT  DESCRIPTION                              *
+000200*  ---------  ----  -----------------------------------------*
+000210*  08/08/2026 RWH   INITIAL VERSION.  READS THE RUN-HISTORY   *
+000220*                   TRAIL LEGACY-SPAGHETTI APPENDS TO ON      *
+000230*                   EVERY RUN (RUNHIST.DAT) AND REPORTS THE   *
+000240*                   VARIANCE BETWEEN THE CURRENT RUN AND THE  *
+000250*                   PRIOR ONE, FLAGGING A SWING BIGGER THAN   *
+000260*                   WS-VARIANCE-THRESHOLD-PCT.                *
+000270*----------------------------------------------------------*
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT OPTIONAL RUN-HISTORY-FILE ASSIGN TO "RUNHIST.DAT".
+000320     SELECT VARIANCE-RPT             ASSIGN TO "VARIANCE.RPT".
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350*----------------------------------------------------------*
+000360* RUN-HISTORY-FILE - THE SAME APPEND-ONLY TRAIL LEGACY-      *
+000370* SPAGHETTI WRITES ONE RECORD TO EVERY RUN.                  *
+000380*----------------------------------------------------------*
+000390 FD  RUN-HISTORY-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  RUN-HISTORY-RECORD.
+000420     05  RH-RUN-DATE             PIC 9(8).
+000430     05  RH-RUN-COUNT            PIC 9(9).
+000440     05  RH-RUN-TOTAL            PIC 9(9)V99.
+                                                                        
+000460 FD  VARIANCE-RPT
+000470     LABEL RECORDS ARE OMITTED.
+000480 01  VARIANCE-RECORD              PIC X(132).
+                                                                        
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-EOF                  PIC X       VALUE 'N'.
+000520     88  EOF                             VALUE 'Y'.
+000530 77  WS-RUN-RECORD-COUNT     PIC 9(5) COMP VALUE ZERO.
+000540 77  WS-VARIANCE-THRESHOLD-PCT PIC 9(5)V99 VALUE 10.00.
+000550 77  WS-VARIANCE-AMOUNT       PIC S9(9)V99 SIGN TRAILING
+000560                                           VALUE ZERO.
+000570 77  WS-VARIANCE-PCT          PIC S9(5)V99 VALUE ZERO.
+000580 77  WS-ABS-VARIANCE-PCT      PIC 9(5)V99 VALUE ZERO.
+000590 77  WS-ZERO-PRIOR-SW         PIC X       VALUE 'N'.
+000600     88  PRIOR-TOTAL-ZERO                 VALUE 'Y'.
+000610 77  WS-THRESHOLD-SW          PIC X       VALUE 'N'.
+000620     88  THRESHOLD-EXCEEDED               VALUE 'Y'.
+                                                                        
+000640 01  WS-PRIOR-RUN.
+000650     05  WS-PRIOR-DATE            PIC 9(8)    VALUE ZERO.
+000660     05  WS-PRIOR-COUNT           PIC 9(9)    VALUE ZERO.
+000670     05  WS-PRIOR-TOTAL           PIC 9(9)V99 VALUE ZERO.
+                                                                        
+000690 01  WS-CURRENT-RUN.
+000700     05  WS-CURRENT-DATE          PIC 9(8)    VALUE ZERO.
+000710     05  WS-CURRENT-COUNT         PIC 9(9)    VALUE ZERO.
+000720     05  WS-CURRENT-TOTAL         PIC 9(9)V99 VALUE ZERO.
+                                                                        
+000740 01  WS-HEADER-LINE-1.
+000750     05  FILLER              PIC X(34) VALUE
+000760         "AR RUN HISTORY - VARIANCE REPORT".
+000770     05  FILLER              PIC X(98) VALUE SPACES.
+                                                                        
+000790 01  WS-HEADER-LINE-2.
+000800     05  FILLER              PIC X(12) VALUE "RUN".
+000810     05  FILLER              PIC X(10) VALUE "DATE".
+000820     05  FILLER              PIC X(14) VALUE "RECORD COUNT".
+000830     05  FILLER              PIC X(18) VALUE "BALANCE TOTAL".
+000840     05  FILLER              PIC X(78) VALUE SPACES.
+                                                                        
+000860 01  WS-RUN-LINE.
+000870     05  RL-RUN-DESC         PIC X(12).
+000880     05  RL-RUN-DATE         PIC 9(8).
+000890     05  FILLER              PIC X(02) VALUE SPACES.
+000900     05  RL-RUN-COUNT        PIC ZZZ,ZZZ,ZZ9.
+000910     05  FILLER              PIC X(05) VALUE SPACES.
+000920     05  RL-RUN-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+000930     05  FILLER              PIC X(75) VALUE SPACES.
+                                                                        
+000950 01  WS-VARIANCE-LINE.
+000960     05  FILLER              PIC X(20) VALUE "VARIANCE VS PRIOR:".
+000970     05  VL-AMOUNT           PIC -ZZZ,ZZZ,ZZ9.99.
+000980     05  FILLER              PIC X(04) VALUE SPACES.
+000990     05  FILLER              PIC X(10) VALUE "PERCENT:".
+001000     05  VL-PERCENT          PIC -ZZ9.99.
+001010     05  FILLER              PIC X(01) VALUE "%".
+001020     05  FILLER              PIC X(73) VALUE SPACES.
+                                                                        
+001040 01  WS-NO-PRIOR-LINE.
+001050     05  FILLER              PIC X(54) VALUE
+001060         "PRIOR RUN TOTAL WAS ZERO - PERCENT VARIANCE N/A.".
+001070     05  FILLER              PIC X(78) VALUE SPACES.
+                                                                        
+001090 01  WS-NO-HISTORY-LINE.
+001100     05  FILLER              PIC X(58) VALUE
+001110         "FEWER THAN TWO RUNS ON FILE - NOTHING TO COMPARE YET.".
+001120     05  FILLER              PIC X(74) VALUE SPACES.
+                                                                        
+001140 01  WS-FLAG-LINE-1.
+001150     05  FILLER              PIC X(132) VALUE ALL "*".
+                                                                        
+001170 01  WS-FLAG-LINE-2.
+001180     05  FILLER              PIC X(45) VALUE
+001190         "*** VARIANCE EXCEEDS THRESHOLD OF ".
+001200     05  FL-THRESHOLD        PIC ZZ9.99.
+001210     05  FILLER              PIC X(11) VALUE "PERCENT ***".
+001220     05  FILLER              PIC X(63) VALUE SPACES.
+                                                                        
+001240 PROCEDURE DIVISION.
+                                                                        
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001280     PERFORM 2000-READ-HISTORY THRU 2000-EXIT.
+001290     PERFORM 3000-ACCUMULATE-HISTORY THRU 3000-EXIT
+001300         UNTIL EOF.
+001310     PERFORM 7000-PRINT-VARIANCE THRU 7000-EXIT.
+001320     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001330     STOP RUN.
+                                                                        
+001350*----------------------------------------------------------*
+001360* 1000-INITIALIZE - OPEN FILES AND WRITE REPORT HEADINGS    *
+001370*----------------------------------------------------------*
+001380 1000-INITIALIZE.
+001390     OPEN INPUT  RUN-HISTORY-FILE.
+001400     OPEN OUTPUT VARIANCE-RPT.
+001410     WRITE VARIANCE-RECORD FROM WS-HEADER-LINE-1.
+001420     WRITE VARIANCE-RECORD FROM WS-HEADER-LINE-2.
+001430 1000-EXIT.
+001440     EXIT.
+                                                                        
+001460*----------------------------------------------------------*
+001470* 2000-READ-HISTORY - READ THE NEXT RUN-HISTORY RECORD      *
+001480*----------------------------------------------------------*
+001490 2000-READ-HISTORY.
+001500     READ RUN-HISTORY-FILE
+001510         AT END MOVE 'Y' TO WS-EOF
+001520         NOT AT END ADD 1 TO WS-RUN-RECORD-COUNT
+001530     END-READ.
+001540 2000-EXIT.
+001550     EXIT.
+                                                                        
+001570*----------------------------------------------------------*
+001580* 3000-ACCUMULATE-HISTORY - SLIDE THE CURRENT RUN DOWN INTO *
+001590* THE PRIOR-RUN FIELDS AND PICK UP THE NEW RECORD AS THE    *
+001600* CURRENT RUN.  SINCE RUNHIST.DAT IS APPEND-ONLY, WHATEVER  *
+001610* IS LEFT IN WS-CURRENT-RUN AT END OF FILE IS THE LATEST    *
+001620* RUN AND WS-PRIOR-RUN IS THE ONE BEFORE IT.                *
+001630*----------------------------------------------------------*
+001640 3000-ACCUMULATE-HISTORY.
+001650     MOVE WS-CURRENT-RUN TO WS-PRIOR-RUN.
+001660     MOVE RH-RUN-DATE    TO WS-CURRENT-DATE.
+001670     MOVE RH-RUN-COUNT   TO WS-CURRENT-COUNT.
+001680     MOVE RH-RUN-TOTAL   TO WS-CURRENT-TOTAL.
+001690     PERFORM 2000-READ-HISTORY THRU 2000-EXIT.
+001700 3000-EXIT.
+001710     EXIT.
+                                                                        
+001730*----------------------------------------------------------*
+001740* 7000-PRINT-VARIANCE - PRINT THE CURRENT AND PRIOR RUN,    *
+001750* THE VARIANCE BETWEEN THEM, AND A BANNER IF THE SWING IS   *
+001760* BIGGER THAN WS-VARIANCE-THRESHOLD-PCT                     *
+001770*----------------------------------------------------------*
+001780 7000-PRINT-VARIANCE.
+001790     IF WS-RUN-RECORD-COUNT < 2
+001800         WRITE VARIANCE-RECORD FROM WS-NO-HISTORY-LINE
+001810     ELSE
+001820         PERFORM 7100-WRITE-RUN-LINES THRU 7100-EXIT
+001830         PERFORM 7200-COMPUTE-VARIANCE THRU 7200-EXIT
+001840         PERFORM 7300-WRITE-VARIANCE-LINE THRU 7300-EXIT
+001850     END-IF.
+001860 7000-EXIT.
+001870     EXIT.
+                                                                        
+001890 7100-WRITE-RUN-LINES.
+001900     MOVE SPACES          TO WS-RUN-LINE.
+001910     MOVE "PRIOR RUN"     TO RL-RUN-DESC.
+001920     MOVE WS-PRIOR-DATE   TO RL-RUN-DATE.
+001930     MOVE WS-PRIOR-COUNT  TO RL-RUN-COUNT.
+001940     MOVE WS-PRIOR-TOTAL  TO RL-RUN-TOTAL.
+001950     WRITE VARIANCE-RECORD FROM WS-RUN-LINE.
+                                                                        
+001970     MOVE SPACES           TO WS-RUN-LINE.
+001980     MOVE "CURRENT RUN"    TO RL-RUN-DESC.
+001990     MOVE WS-CURRENT-DATE  TO RL-RUN-DATE.
+002000     MOVE WS-CURRENT-COUNT TO RL-RUN-COUNT.
+002010     MOVE WS-CURRENT-TOTAL TO RL-RUN-TOTAL.
+002020     WRITE VARIANCE-RECORD FROM WS-RUN-LINE.
+002030 7100-EXIT.
+002040     EXIT.
+                                                                        
+002060 7200-COMPUTE-VARIANCE.
+002070     MOVE 'N' TO WS-ZERO-PRIOR-SW.
+002080     MOVE 'N' TO WS-THRESHOLD-SW.
+002090     COMPUTE WS-VARIANCE-AMOUNT =
+002100         WS-CURRENT-TOTAL - WS-PRIOR-TOTAL.
+002110     IF WS-PRIOR-TOTAL = 0
+002120         MOVE 'Y' TO WS-ZERO-PRIOR-SW
+002130     ELSE
+002140         COMPUTE WS-VARIANCE-PCT ROUNDED =
+002150             (WS-VARIANCE-AMOUNT / WS-PRIOR-TOTAL) * 100
+002160         IF WS-VARIANCE-PCT < 0
+002170             COMPUTE WS-ABS-VARIANCE-PCT =
+002180                 WS-VARIANCE-PCT * -1
+002190         ELSE
+002200             MOVE WS-VARIANCE-PCT TO WS-ABS-VARIANCE-PCT
+002210         END-IF
+002220         IF WS-ABS-VARIANCE-PCT > WS-VARIANCE-THRESHOLD-PCT
+002230             MOVE 'Y' TO WS-THRESHOLD-SW
+002240         END-IF
+002250     END-IF.
+002260 7200-EXIT.
+002270     EXIT.
+                                                                        
+002290 7300-WRITE-VARIANCE-LINE.
+002300     MOVE SPACES             TO WS-VARIANCE-LINE.
+002310     MOVE WS-VARIANCE-AMOUNT TO VL-AMOUNT.
+002320     IF PRIOR-TOTAL-ZERO
+002330         WRITE VARIANCE-RECORD FROM WS-VARIANCE-LINE
+002340         WRITE VARIANCE-RECORD FROM WS-NO-PRIOR-LINE
+002350         DISPLAY "VARIANCE VS PRIOR RUN: " WS-VARIANCE-AMOUNT
+002360         DISPLAY "PRIOR RUN TOTAL WAS ZERO - PERCENT N/A"
+002370     ELSE
+002380         MOVE WS-VARIANCE-PCT TO VL-PERCENT
+002390         WRITE VARIANCE-RECORD FROM WS-VARIANCE-LINE
+002400         DISPLAY "VARIANCE VS PRIOR RUN: " WS-VARIANCE-AMOUNT
+002410             " (" WS-VARIANCE-PCT "%)"
+002420         IF THRESHOLD-EXCEEDED
+002430             MOVE WS-VARIANCE-THRESHOLD-PCT TO FL-THRESHOLD
+002440             WRITE VARIANCE-RECORD FROM WS-FLAG-LINE-1
+002450             WRITE VARIANCE-RECORD FROM WS-FLAG-LINE-2
+002460             WRITE VARIANCE-RECORD FROM WS-FLAG-LINE-1
+002470             DISPLAY "*** VARIANCE EXCEEDS THRESHOLD OF "
+002480                 WS-VARIANCE-THRESHOLD-PCT " PERCENT ***"
+002490         END-IF
+002500     END-IF.
+002510 7300-EXIT.
+002520     EXIT.
+                                                                        
+002540*----------------------------------------------------------*
+002550* 9000-TERMINATE - CLOSE FILES AND END THE RUN              *
+002560*----------------------------------------------------------*
+002570 9000-TERMINATE.
+002580     CLOSE RUN-HISTORY-FILE.
+002590     CLOSE VARIANCE-RPT.
+002600 9000-EXIT.
+002610     EXIT.
