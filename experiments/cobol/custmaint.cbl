@@ -0,0 +1,431 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CUST-MAINT.
+000120 AUTHOR. R W HOLLOWAY.
+000130 INSTALLATION. AR SYSTEMS GROUP.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170* MAINTENANCE HISTORY                                       *
+000180*----------------------------------------------------------*
+000190*  DATE       INIT  DESCRIPTION                              *
+000200*  ---------  ----  -----------------------------------------*
+000210*  08/08/2026 RWH   INITIAL VERSION.  APPLIES ADD/CHANGE/     *
+000220*                   DELETE TRANSACTIONS AGAINST THE CUSTOMER  *
+000230*                   MASTER AND WRITES A TRANSACTION REGISTER. *
+000240*                   NEW MASTER IS WRITTEN TO NEWMAST.DAT -    *
+000250*                   PROMOTING IT TO INPUT.DAT IS A JOB-STEP   *
+000260*                   RENAME, NOT DONE BY THIS PROGRAM.         *
+000270*  08/08/2026 RWH   CARRIED CURRENCY-CODE THROUGH THE MASTER  *
+000280*                   TABLE AND TRANSACTION RECORD SO ADD/      *
+000290*                   CHANGE TRANSACTIONS CAN CARRY A CURRENCY. *
+000300*  08/08/2026 RWH   TRANS-RECORD NOW SHARES CUSTREC INSTEAD   *
+000310*                   OF HAND-DUPLICATING ITS FIELDS, SO THE    *
+000320*                   NEXT FIELD ADDED TO THE MASTER LAYOUT     *
+000330*                   DOES NOT HAVE TO BE COPIED IN BY HAND     *
+000340*                   HERE TOO.  ALSO ADDED A CAPACITY CHECK TO *
+000350*                   2100-LOAD-MASTER-ENTRY TO MATCH THE ONE   *
+000360*                   4200-APPLY-ADD ALREADY HAD, SO AN OLD     *
+000370*                   MASTER OVER WS-MAX-MASTER ENTRIES IS      *
+000380*                   FLAGGED INSTEAD OF OVERFLOWING THE TABLE. *
+000390*  08/08/2026 RWH   THE OLD-MASTER-FILE AND NEW-MASTER-FILE   *
+000400*                   CUSTREC COPIES DID NOT RENAME             *
+000410*                   BALANCE-SIGNED THE WAY EVERY OTHER FIELD  *
+000420*                   IN THOSE TWO COPIES IS RENAMED, SO BOTH   *
+000430*                   RECORDS ENDED UP WITH AN IDENTICAL        *
+000440*                   UNQUALIFIED BALANCE-SIGNED ITEM IN THE    *
+000450*                   SAME PROGRAM - HARMLESS TODAY SINCE        *
+000460*                   NOTHING HERE REFERENCES IT, BUT AN        *
+000470*                   AMBIGUOUS-REFERENCE COMPILE ERROR WAITING *
+000480*                   TO HAPPEN THE DAY SOMETHING DOES.  BOTH   *
+000490*                   COPIES NOW RENAME IT TO OM-BALANCE-SIGNED *
+000500*                   AND NM-BALANCE-SIGNED, LIKE EVERY OTHER   *
+000510*                   FIELD.                                    *
+000520*----------------------------------------------------------*
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT OLD-MASTER-FILE  ASSIGN TO "INPUT.DAT".
+000570     SELECT TRANS-FILE       ASSIGN TO "TRANS.DAT".
+000580     SELECT NEW-MASTER-FILE  ASSIGN TO "NEWMAST.DAT".
+000590     SELECT REGISTER-FILE    ASSIGN TO "TRANREG.RPT".
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  OLD-MASTER-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY CUSTREC
+000650         REPLACING ==CUSTOMER-RECORD== BY ==OLD-MASTER-RECORD==
+000660             ==CUSTOMER-ID==   BY ==OM-CUSTOMER-ID==
+000670             ==CUSTOMER-NAME== BY ==OM-CUSTOMER-NAME==
+000680             ==BALANCE-SIGNED== BY ==OM-BALANCE-SIGNED==
+000690             ==BALANCE==       BY ==OM-BALANCE==
+000700             ==AGE-DAYS==      BY ==OM-AGE-DAYS==
+000710             ==CREDIT-LIMIT==  BY ==OM-CREDIT-LIMIT==
+000720             ==CURRENCY-CODE== BY ==OM-CURRENCY-CODE==.
+                                                                        
+000740 FD  TRANS-FILE
+000750     LABEL RECORDS ARE STANDARD
+000760     RECORD CONTAINS 51 CHARACTERS.
+000770 01  TRANS-RECORD.
+000780     05  TRANS-ACTION-CODE   PIC X(01).
+000790         88  TRANS-ADD                  VALUE "A".
+000800         88  TRANS-CHANGE                VALUE "C".
+000810         88  TRANS-DELETE                VALUE "D".
+000820     COPY CUSTREC
+000830         REPLACING
+000840         ==01  CUSTOMER-RECORD==
+000850             BY ==05  TRANS-CUSTOMER-DATA==
+000860         ==05  CUSTOMER-ID==
+000870             BY ==10  TRANS-CUSTOMER-ID==
+000880         ==05  CUSTOMER-NAME==
+000890             BY ==10  TRANS-CUSTOMER-NAME==
+000900         ==05  BALANCE-SIGNED==
+000910             BY ==10  TRANS-BALANCE-SIGNED==
+000920         ==05  BALANCE==
+000930             BY ==10  TRANS-BALANCE==
+000940         ==05  AGE-DAYS==
+000950             BY ==10  TRANS-AGE-DAYS==
+000960         ==05  CREDIT-LIMIT==
+000970             BY ==10  TRANS-CREDIT-LIMIT==
+000980         ==05  CURRENCY-CODE==
+000990             BY ==10  TRANS-CURRENCY-CODE==
+001000         ==BALANCE==
+001010             BY ==TRANS-BALANCE==.
+                                                                        
+001030 FD  NEW-MASTER-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY CUSTREC
+001060         REPLACING ==CUSTOMER-RECORD== BY ==NEW-MASTER-RECORD==
+001070             ==CUSTOMER-ID==   BY ==NM-CUSTOMER-ID==
+001080             ==CUSTOMER-NAME== BY ==NM-CUSTOMER-NAME==
+001090             ==BALANCE-SIGNED== BY ==NM-BALANCE-SIGNED==
+001100             ==BALANCE==       BY ==NM-BALANCE==
+001110             ==AGE-DAYS==      BY ==NM-AGE-DAYS==
+001120             ==CREDIT-LIMIT==  BY ==NM-CREDIT-LIMIT==
+001130             ==CURRENCY-CODE== BY ==NM-CURRENCY-CODE==.
+                                                                        
+001150 FD  REGISTER-FILE
+001160     LABEL RECORDS ARE OMITTED.
+001170 01  RPT-RECORD               PIC X(132).
+                                                                        
+001190 WORKING-STORAGE SECTION.
+001200 77  WS-OLD-MASTER-EOF        PIC X       VALUE 'N'.
+001210     88  OLD-MASTER-EOF                   VALUE 'Y'.
+001220 77  WS-TRANS-EOF             PIC X       VALUE 'N'.
+001230     88  TRANS-EOF                        VALUE 'Y'.
+001240 77  WS-MASTER-COUNT          PIC 9(4) COMP VALUE ZERO.
+001250 77  WS-MAX-MASTER            PIC 9(4) COMP VALUE 1000.
+001260 77  WS-MATCH-SW              PIC X       VALUE 'N'.
+001270     88  WS-MATCH-FOUND                   VALUE 'Y'.
+001280 77  WS-ADD-COUNT             PIC 9(5) COMP VALUE ZERO.
+001290 77  WS-CHANGE-COUNT          PIC 9(5) COMP VALUE ZERO.
+001300 77  WS-DELETE-COUNT          PIC 9(5) COMP VALUE ZERO.
+001310 77  WS-REJECT-COUNT          PIC 9(5) COMP VALUE ZERO.
+001320 77  WS-REJECT-REASON         PIC X(30)   VALUE SPACES.
+001330 77  WS-RESULT-DESC           PIC X(10)   VALUE SPACES.
+001340 77  WS-ACTION-DESC           PIC X(10)   VALUE SPACES.
+                                                                        
+001360 01  WS-MASTER-TABLE.
+001370     05  WS-MASTER-ENTRY OCCURS 1 TO 1000 TIMES
+001380                         DEPENDING ON WS-MASTER-COUNT
+001390                         INDEXED BY WS-MX.
+001400         10  WT-CUSTOMER-ID      PIC X(10).
+001410         10  WT-CUSTOMER-NAME    PIC X(20).
+001420         10  WT-BALANCE          PIC 9(5)V99.
+001430         10  WT-AGE-DAYS         PIC 9(03).
+001440         10  WT-CREDIT-LIMIT     PIC 9(5)V99.
+001450         10  WT-CURRENCY-CODE    PIC X(03).
+001460         10  WT-ACTIVE-SW        PIC X(01) VALUE 'Y'.
+001470             88  WT-ACTIVE                 VALUE 'Y'.
+001480             88  WT-INACTIVE               VALUE 'N'.
+                                                                        
+001500 01  WS-HEADER-LINE-1.
+001510     05  FILLER              PIC X(40) VALUE
+001520         "CUSTOMER MASTER TRANSACTION REGISTER".
+001530     05  FILLER              PIC X(92) VALUE SPACES.
+                                                                        
+001550 01  WS-HEADER-LINE-2.
+001560     05  FILLER              PIC X(08) VALUE "ACTION".
+001570     05  FILLER              PIC X(12) VALUE "CUST ID".
+001580     05  FILLER              PIC X(22) VALUE "CUSTOMER NAME".
+001590     05  FILLER              PIC X(14) VALUE "BALANCE".
+001600     05  FILLER              PIC X(10) VALUE "RESULT".
+001610     05  FILLER              PIC X(66) VALUE SPACES.
+                                                                        
+001630 01  WS-REGISTER-LINE.
+001640     05  RL-ACTION           PIC X(08).
+001650     05  RL-CUSTOMER-ID      PIC X(12).
+001660     05  RL-CUSTOMER-NAME    PIC X(22).
+001670     05  RL-BALANCE          PIC ZZZ,ZZ9.99.
+001680     05  FILLER              PIC X(04) VALUE SPACES.
+001690     05  RL-RESULT           PIC X(10).
+001700     05  FILLER              PIC X(02) VALUE SPACES.
+001710     05  RL-REASON           PIC X(30).
+001720     05  FILLER              PIC X(30) VALUE SPACES.
+                                                                        
+001740 01  WS-SUMMARY-LINE.
+001750     05  FILLER              PIC X(20) VALUE SPACES.
+001760     05  SL-LABEL            PIC X(20).
+001770     05  SL-COUNT            PIC ZZ,ZZ9.
+001780     05  FILLER              PIC X(87) VALUE SPACES.
+                                                                        
+001800 PROCEDURE DIVISION.
+                                                                        
+001820 0000-MAINLINE.
+001830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001840     PERFORM 2000-LOAD-MASTER THRU 2000-EXIT.
+001850     PERFORM 3000-READ-TRANSACTION THRU 3000-EXIT.
+001860     PERFORM 4000-APPLY-TRANSACTION THRU 4000-EXIT
+001870         UNTIL TRANS-EOF.
+001880     PERFORM 5000-WRITE-NEW-MASTER THRU 5000-EXIT.
+001890     PERFORM 7000-PRINT-SUMMARY THRU 7000-EXIT.
+001900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001910     STOP RUN.
+                                                                        
+001930*----------------------------------------------------------*
+001940* 1000-INITIALIZE - OPEN FILES AND WRITE REGISTER HEADINGS  *
+001950*----------------------------------------------------------*
+001960 1000-INITIALIZE.
+001970     OPEN INPUT  OLD-MASTER-FILE.
+001980     OPEN INPUT  TRANS-FILE.
+001990     OPEN OUTPUT NEW-MASTER-FILE.
+002000     OPEN OUTPUT REGISTER-FILE.
+002010     WRITE RPT-RECORD FROM WS-HEADER-LINE-1.
+002020     WRITE RPT-RECORD FROM WS-HEADER-LINE-2.
+002030 1000-EXIT.
+002040     EXIT.
+                                                                        
+002060*----------------------------------------------------------*
+002070* 2000-LOAD-MASTER - READ THE OLD MASTER INTO A WORKING     *
+002080* TABLE SO TRANSACTIONS CAN BE MATCHED AGAINST ANY KEY      *
+002090*----------------------------------------------------------*
+002100 2000-LOAD-MASTER.
+002110     READ OLD-MASTER-FILE
+002120         AT END MOVE 'Y' TO WS-OLD-MASTER-EOF
+002130     END-READ.
+002140     PERFORM 2100-LOAD-MASTER-ENTRY THRU 2100-EXIT
+002150         UNTIL OLD-MASTER-EOF.
+002160 2000-EXIT.
+002170     EXIT.
+                                                                        
+002190 2100-LOAD-MASTER-ENTRY.
+002200     IF WS-MASTER-COUNT < WS-MAX-MASTER
+002210         ADD 1 TO WS-MASTER-COUNT
+002220         SET WS-MX TO WS-MASTER-COUNT
+002230         MOVE OM-CUSTOMER-ID   TO WT-CUSTOMER-ID (WS-MX)
+002240         MOVE OM-CUSTOMER-NAME TO WT-CUSTOMER-NAME (WS-MX)
+002250         MOVE OM-BALANCE       TO WT-BALANCE (WS-MX)
+002260         MOVE OM-AGE-DAYS      TO WT-AGE-DAYS (WS-MX)
+002270         MOVE OM-CREDIT-LIMIT  TO WT-CREDIT-LIMIT (WS-MX)
+002280         MOVE OM-CURRENCY-CODE TO WT-CURRENCY-CODE (WS-MX)
+002290         SET WT-ACTIVE (WS-MX) TO TRUE
+002300         READ OLD-MASTER-FILE
+002310             AT END MOVE 'Y' TO WS-OLD-MASTER-EOF
+002320         END-READ
+002330     ELSE
+002340         DISPLAY "*** OLD MASTER EXCEEDS " WS-MAX-MASTER
+002350             " ENTRY CAPACITY - REMAINING RECORDS NOT LOADED ***"
+002360         MOVE 16 TO RETURN-CODE
+002370         MOVE 'Y' TO WS-OLD-MASTER-EOF
+002380     END-IF.
+002390 2100-EXIT.
+002400     EXIT.
+                                                                        
+002420*----------------------------------------------------------*
+002430* 3000-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD  *
+002440*----------------------------------------------------------*
+002450 3000-READ-TRANSACTION.
+002460     READ TRANS-FILE
+002470         AT END MOVE 'Y' TO WS-TRANS-EOF
+002480     END-READ.
+002490 3000-EXIT.
+002500     EXIT.
+                                                                        
+002520*----------------------------------------------------------*
+002530* 4000-APPLY-TRANSACTION - LOCATE THE MATCHING MASTER ENTRY *
+002540* (IF ANY) AND APPLY THE ADD/CHANGE/DELETE, THEN WRITE ONE  *
+002550* REGISTER LINE SHOWING WHAT HAPPENED TO THE TRANSACTION    *
+002560*----------------------------------------------------------*
+002570 4000-APPLY-TRANSACTION.
+002580     PERFORM 4100-FIND-MASTER-ENTRY THRU 4100-EXIT.
+002590     EVALUATE TRUE
+002600         WHEN TRANS-ADD
+002610             PERFORM 4200-APPLY-ADD THRU 4200-EXIT
+002620         WHEN TRANS-CHANGE
+002630             PERFORM 4300-APPLY-CHANGE THRU 4300-EXIT
+002640         WHEN TRANS-DELETE
+002650             PERFORM 4400-APPLY-DELETE THRU 4400-EXIT
+002660         WHEN OTHER
+002670             MOVE "REJECTED" TO WS-RESULT-DESC
+002680             MOVE "INVALID ACTION CODE" TO WS-REJECT-REASON
+002690             ADD 1 TO WS-REJECT-COUNT
+002700     END-EVALUATE.
+002710     PERFORM 4900-WRITE-REGISTER-LINE THRU 4900-EXIT.
+002720     PERFORM 3000-READ-TRANSACTION THRU 3000-EXIT.
+002730 4000-EXIT.
+002740     EXIT.
+                                                                        
+002760 4100-FIND-MASTER-ENTRY.
+002770     MOVE 'N' TO WS-MATCH-SW.
+002780     IF WS-MASTER-COUNT > ZERO
+002790         SET WS-MX TO 1
+002800         SEARCH WS-MASTER-ENTRY
+002810             AT END
+002820                 CONTINUE
+002830             WHEN WT-CUSTOMER-ID (WS-MX) = TRANS-CUSTOMER-ID
+002840                  AND WT-ACTIVE (WS-MX)
+002850                 MOVE 'Y' TO WS-MATCH-SW
+002860         END-SEARCH
+002870     END-IF.
+002880 4100-EXIT.
+002890     EXIT.
+                                                                        
+002910 4200-APPLY-ADD.
+002920     IF WS-MATCH-FOUND
+002930         MOVE "REJECTED" TO WS-RESULT-DESC
+002940         MOVE "DUPLICATE CUSTOMER ID" TO WS-REJECT-REASON
+002950         ADD 1 TO WS-REJECT-COUNT
+002960     ELSE
+002970         IF WS-MASTER-COUNT < WS-MAX-MASTER
+002980             ADD 1 TO WS-MASTER-COUNT
+002990             SET WS-MX TO WS-MASTER-COUNT
+003000             MOVE TRANS-CUSTOMER-ID   TO WT-CUSTOMER-ID (WS-MX)
+003010             MOVE TRANS-CUSTOMER-NAME TO WT-CUSTOMER-NAME (WS-MX)
+003020             MOVE TRANS-BALANCE       TO WT-BALANCE (WS-MX)
+003030             MOVE TRANS-AGE-DAYS      TO WT-AGE-DAYS (WS-MX)
+003040             MOVE TRANS-CREDIT-LIMIT  TO WT-CREDIT-LIMIT (WS-MX)
+003050             MOVE TRANS-CURRENCY-CODE TO WT-CURRENCY-CODE (WS-MX)
+003060             SET WT-ACTIVE (WS-MX) TO TRUE
+003070             MOVE "APPLIED"  TO WS-RESULT-DESC
+003080             MOVE SPACES     TO WS-REJECT-REASON
+003090             ADD 1 TO WS-ADD-COUNT
+003100         ELSE
+003110             MOVE "REJECTED" TO WS-RESULT-DESC
+003120             MOVE "MASTER TABLE FULL" TO WS-REJECT-REASON
+003130             ADD 1 TO WS-REJECT-COUNT
+003140         END-IF
+003150     END-IF.
+003160 4200-EXIT.
+003170     EXIT.
+                                                                        
+003190 4300-APPLY-CHANGE.
+003200     IF WS-MATCH-FOUND
+003210         MOVE TRANS-CUSTOMER-NAME TO WT-CUSTOMER-NAME (WS-MX)
+003220         MOVE TRANS-BALANCE       TO WT-BALANCE (WS-MX)
+003230         MOVE TRANS-AGE-DAYS      TO WT-AGE-DAYS (WS-MX)
+003240         MOVE TRANS-CREDIT-LIMIT  TO WT-CREDIT-LIMIT (WS-MX)
+003250         MOVE TRANS-CURRENCY-CODE TO WT-CURRENCY-CODE (WS-MX)
+003260         MOVE "APPLIED"  TO WS-RESULT-DESC
+003270         MOVE SPACES     TO WS-REJECT-REASON
+003280         ADD 1 TO WS-CHANGE-COUNT
+003290     ELSE
+003300         MOVE "REJECTED" TO WS-RESULT-DESC
+003310         MOVE "CUSTOMER ID NOT FOUND" TO WS-REJECT-REASON
+003320         ADD 1 TO WS-REJECT-COUNT
+003330     END-IF.
+003340 4300-EXIT.
+003350     EXIT.
+                                                                        
+003370 4400-APPLY-DELETE.
+003380     IF WS-MATCH-FOUND
+003390         SET WT-INACTIVE (WS-MX) TO TRUE
+003400         MOVE "APPLIED"  TO WS-RESULT-DESC
+003410         MOVE SPACES     TO WS-REJECT-REASON
+003420         ADD 1 TO WS-DELETE-COUNT
+003430     ELSE
+003440         MOVE "REJECTED" TO WS-RESULT-DESC
+003450         MOVE "CUSTOMER ID NOT FOUND" TO WS-REJECT-REASON
+003460         ADD 1 TO WS-REJECT-COUNT
+003470     END-IF.
+003480 4400-EXIT.
+003490     EXIT.
+                                                                        
+003510 4900-WRITE-REGISTER-LINE.
+003520     MOVE SPACES TO WS-REGISTER-LINE.
+003530     EVALUATE TRUE
+003540         WHEN TRANS-ADD
+003550             MOVE "ADD"    TO WS-ACTION-DESC
+003560         WHEN TRANS-CHANGE
+003570             MOVE "CHANGE" TO WS-ACTION-DESC
+003580         WHEN TRANS-DELETE
+003590             MOVE "DELETE" TO WS-ACTION-DESC
+003600         WHEN OTHER
+003610             MOVE "?"      TO WS-ACTION-DESC
+003620     END-EVALUATE.
+003630     MOVE WS-ACTION-DESC      TO RL-ACTION.
+003640     MOVE TRANS-CUSTOMER-ID   TO RL-CUSTOMER-ID.
+003650     MOVE TRANS-CUSTOMER-NAME TO RL-CUSTOMER-NAME.
+003660     MOVE TRANS-BALANCE       TO RL-BALANCE.
+003670     MOVE WS-RESULT-DESC      TO RL-RESULT.
+003680     MOVE WS-REJECT-REASON    TO RL-REASON.
+003690     WRITE RPT-RECORD FROM WS-REGISTER-LINE.
+003700 4900-EXIT.
+003710     EXIT.
+                                                                        
+003730*----------------------------------------------------------*
+003740* 5000-WRITE-NEW-MASTER - WRITE EVERY ACTIVE TABLE ENTRY    *
+003750* OUT TO THE NEW MASTER FILE                                *
+003760*----------------------------------------------------------*
+003770 5000-WRITE-NEW-MASTER.
+003780     IF WS-MASTER-COUNT > ZERO
+003790         SET WS-MX TO 1
+003800         PERFORM 5100-WRITE-MASTER-ENTRY THRU 5100-EXIT
+003810             VARYING WS-MX FROM 1 BY 1
+003820             UNTIL WS-MX > WS-MASTER-COUNT
+003830     END-IF.
+003840 5000-EXIT.
+003850     EXIT.
+                                                                        
+003870 5100-WRITE-MASTER-ENTRY.
+003880     IF WT-ACTIVE (WS-MX)
+003890         MOVE WT-CUSTOMER-ID (WS-MX)   TO NM-CUSTOMER-ID
+003900         MOVE WT-CUSTOMER-NAME (WS-MX) TO NM-CUSTOMER-NAME
+003910         MOVE WT-BALANCE (WS-MX)       TO NM-BALANCE
+003920         MOVE WT-AGE-DAYS (WS-MX)      TO NM-AGE-DAYS
+003930         MOVE WT-CREDIT-LIMIT (WS-MX)  TO NM-CREDIT-LIMIT
+003940         MOVE WT-CURRENCY-CODE (WS-MX) TO NM-CURRENCY-CODE
+003950         WRITE NEW-MASTER-RECORD
+003960     END-IF.
+003970 5100-EXIT.
+003980     EXIT.
+                                                                        
+004000*----------------------------------------------------------*
+004010* 7000-PRINT-SUMMARY - WRITE THE TRANSACTION COUNT SUMMARY  *
+004020*----------------------------------------------------------*
+004030 7000-PRINT-SUMMARY.
+004040     MOVE SPACES TO WS-SUMMARY-LINE.
+004050     MOVE "ADDS APPLIED"    TO SL-LABEL.
+004060     MOVE WS-ADD-COUNT      TO SL-COUNT.
+004070     WRITE RPT-RECORD FROM WS-SUMMARY-LINE.
+                                                                        
+004090     MOVE SPACES TO WS-SUMMARY-LINE.
+004100     MOVE "CHANGES APPLIED" TO SL-LABEL.
+004110     MOVE WS-CHANGE-COUNT   TO SL-COUNT.
+004120     WRITE RPT-RECORD FROM WS-SUMMARY-LINE.
+                                                                        
+004140     MOVE SPACES TO WS-SUMMARY-LINE.
+004150     MOVE "DELETES APPLIED" TO SL-LABEL.
+004160     MOVE WS-DELETE-COUNT   TO SL-COUNT.
+004170     WRITE RPT-RECORD FROM WS-SUMMARY-LINE.
+                                                                        
+004190     MOVE SPACES TO WS-SUMMARY-LINE.
+004200     MOVE "REJECTED"        TO SL-LABEL.
+004210     MOVE WS-REJECT-COUNT   TO SL-COUNT.
+004220     WRITE RPT-RECORD FROM WS-SUMMARY-LINE.
+                                                                        
+004240     DISPLAY "ADDS APPLIED:    " WS-ADD-COUNT.
+004250     DISPLAY "CHANGES APPLIED: " WS-CHANGE-COUNT.
+004260     DISPLAY "DELETES APPLIED: " WS-DELETE-COUNT.
+004270     DISPLAY "REJECTED:        " WS-REJECT-COUNT.
+004280 7000-EXIT.
+004290     EXIT.
+                                                                        
+004310*----------------------------------------------------------*
+004320* 9000-TERMINATE - CLOSE FILES AND END THE RUN              *
+004330*----------------------------------------------------------*
+004340 9000-TERMINATE.
+004350     CLOSE OLD-MASTER-FILE.
+004360     CLOSE TRANS-FILE.
+004370     CLOSE NEW-MASTER-FILE.
+004380     CLOSE REGISTER-FILE.
+004390 9000-EXIT.
+004400     EXIT.
