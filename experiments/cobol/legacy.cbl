@@ -1,41 +1,1096 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEGACY-SPAGHETTI.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "INPUT.DAT".
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-       01 INPUT-RECORD.
-           05 CUSTOMER-ID      PIC X(10).
-           05 CUSTOMER-NAME    PIC X(20).
-           05 BALANCE          PIC 9(5)V99.
-       WORKING-STORAGE SECTION.
-       01 WS-EOF               PIC X VALUE 'N'.
-           88 EOF              VALUE 'Y'.
-       01 WS-TOTAL             PIC 9(9)V99 VALUE 0.
-       01 WS-COUNT             PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           OPEN INPUT INPUT-FILE.
-           PERFORM READ-FILE.
-           PERFORM PROCESS-FILE UNTIL EOF.
-           PERFORM PRINT-TOTAL.
-           CLOSE INPUT-FILE.
-           STOP RUN.
-
-       READ-FILE.
-           READ INPUT-FILE
-               AT END MOVE 'Y' TO WS-EOF
-           END-READ.
-
-       PROCESS-FILE.
-           ADD BALANCE TO WS-TOTAL.
-           ADD 1 TO WS-COUNT.
-           PERFORM READ-FILE.
-
-       PRINT-TOTAL.
-           DISPLAY "TOTAL CUSTOMERS: " WS-COUNT.
-           DISPLAY "TOTAL BALANCE: " WS-TOTAL.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LEGACY-SPAGHETTI.
+000120 AUTHOR. R W HOLLOWAY.
+000130 INSTALLATION. AR SYSTEMS GROUP.
+000140 DATE-WRITTEN. 01/04/1987.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170* MAINTENANCE HISTORY                                       *
+000180*----------------------------------------------------------*
+000190*  DATE       INIT  DESCRIPTION                              *
+000200*  ---------  ----  -----------------------------------------*
+000210*  08/08/2026 RWH   ADDED AGE-DAYS TO THE CUSTOMER RECORD AND *
+000220*                   A DETAIL AGING REPORT (ARDETAIL.RPT) WITH *
+000230*                   CURRENT/30/60/90+ BUCKET SUBTOTALS.       *
+000240*  08/08/2026 RWH   ADDED AN EDIT STEP AHEAD OF THE TOTAL -   *
+000250*                   BLANK ID, BLANK NAME, NON-NUMERIC OR      *
+000260*                   NEGATIVE BALANCE, OR A BALANCE OVER THE   *
+000270*                   SANITY CEILING NOW ROUTE TO SUSPENSE.DAT  *
+000280*                   WITH A REASON CODE INSTEAD OF POLLUTING   *
+000290*                   WS-TOTAL.                                 *
+000300*  08/08/2026 RWH   ADDED CREDIT-LIMIT TO THE CUSTOMER RECORD *
+000310*                   AND AN OVER-LIMIT EXCEPTION REPORT        *
+000320*                   (OVERLIM.RPT), WORST OFFENDER FIRST.      *
+000330*  08/08/2026 RWH   ADDED CHECKPOINT/RESTART - A CHECKPOINT   *
+000340*                   RECORD IS WRITTEN EVERY WS-CHECKPOINT-    *
+000350*                   INTERVAL INPUT RECORDS, AND A RESTART RUN *
+000360*                   SKIPS AHEAD VIA DUMMY READS AND RESUMES   *
+000370*                   THE RUNNING TOTALS FROM THE LAST ONE.     *
+000380*  08/08/2026 RWH   ADDED CONTROL-CARD BALANCING - AN OPTIONAL*
+000390*                   CONTROL CARD SUPPLIES THE EXPECTED RECORD *
+000400*                   COUNT AND TOTAL FOR THE RUN, AND PRINT-   *
+000410*                   TOTALS NOW FLAGS AN OUT-OF-BALANCE RUN    *
+000420*                   WITH A REPORT BANNER AND A NONZERO        *
+000430*                   RETURN-CODE INSTEAD OF JUST A DISPLAY.    *
+000440*  08/08/2026 RWH   ADDED A GL EXTRACT FILE (GLEXTRACT.DAT) - *
+000450*                   ONE SUMMARY RECORD PER RUN CARRYING THE   *
+000460*                   AR CONTROL ACCOUNT, PERIOD, AND WS-TOTAL  *
+000470*                   IN GL INTERFACE FORMAT FOR POSTING.       *
+000480*  08/08/2026 RWH   ADDED CURRENCY-CODE TO THE CUSTOMER       *
+000490*                   RECORD AND A PER-CURRENCY SUBTOTAL TABLE  *
+000500*                   SO PRINT-TOTALS BREAKS OUT EACH CURRENCY  *
+000510*                   SEPARATELY INSTEAD OF SUMMING THEM INTO   *
+000520*                   ONE NUMBER. WS-TOTAL/WS-COUNT, THE        *
+000530*                   CHECKPOINT, THE CONTROL-CARD BALANCE, AND *
+000540*                   THE GL EXTRACT STILL WORK OFF THE SINGLE  *
+000550*                   COMBINED FIGURE, AS THEY DID BEFORE       *
+000560*                   CURRENCY-CODE EXISTED - A TRUE PER-       *
+000570*                   CURRENCY CONTROL TOTAL/GL ACCOUNT WOULD   *
+000580*                   NEED ITS OWN CONTROL CARDS AND GL         *
+000590*                   ACCOUNTS PER CURRENCY, WHICH FINANCE      *
+000600*                   HASN'T ASKED FOR YET.                     *
+000610*  08/08/2026 RWH   ADDED A RUN-HISTORY FILE (RUNHIST.DAT) -  *
+000620*                   EVERY RUN APPENDS ITS DATE, WS-COUNT AND  *
+000630*                   WS-TOTAL, SO THE NEW RUN-HIST-RPT PROGRAM *
+000640*                   CAN COMPARE THIS RUN AGAINST THE PRIOR    *
+000650*                   ONE AND FLAG A BIG SWING.                 *
+000660*  08/08/2026 RWH   ADDED A SORT STEP AHEAD OF THE MAIN READ  *
+000670*                   LOOP - THE RAW INPUT.DAT IS NOW SORTED BY *
+000680*                   CUSTOMER-ID INTO A WORK FILE BEFORE THE   *
+000690*                   PROGRAM READS A SINGLE RECORD, AND A      *
+000700*                   CONTROL-BREAK CHECK IN PROCESS-CUSTOMER   *
+000710*                   COMPARES EACH CUSTOMER-ID TO THE ONE      *
+000720*                   BEFORE IT, ROUTING DUPLICATES TO          *
+000730*                   DUPCUST.RPT INSTEAD OF DOUBLE-COUNTING    *
+000740*                   THEM INTO WS-TOTAL.                       *
+000750*  08/08/2026 RWH   FOUND THAT A COMPLETED RUN NEVER CLEARED  *
+000760*                   CHECKPT.DAT, SO THE NEXT DAY'S FRESH RUN  *
+000770*                   WAS MISTAKEN FOR A RESTART AND SKIPPED    *
+000780*                   RECORDS VIA 1200-SKIP-TO-RESTART.  NOW    *
+000790*                   9000-TERMINATE TRUNCATES CHECKPT.DAT ON   *
+000800*                   EVERY NORMAL COMPLETION, SO ONLY A RUN    *
+000810*                   THAT ABENDED MID-FILE LEAVES ONE BEHIND.  *
+000820*  08/08/2026 RWH   WIDENED SUSP-INPUT-IMAGE TO X(50) - IT WAS*
+000830*                   STILL X(40) FROM BEFORE CREDIT-LIMIT AND  *
+000840*                   CURRENCY-CODE WERE ADDED TO THE CUSTOMER  *
+000850*                   RECORD, SO THE SAVED IMAGE OF A SUSPENDED *
+000860*                   RECORD WAS MISSING ITS LAST 10 BYTES.     *
+000870*  08/08/2026 RWH   ADDED CURRENCY-CODE TO THE OVER-LIMIT     *
+000880*                   WORK RECORD, SORT RECORD, AND OVERLIM.RPT *
+000890*                   LINE SO A USD OVERAGE AND A EUR OVERAGE   *
+000900*                   NO LONGER RANK AND PRINT SIDE BY SIDE     *
+000910*                   WITH NO CURRENCY SHOWN.                   *
+000920*  08/08/2026 RWH   AN OUT-OF-BALANCE RUN NO LONGER WRITES    *
+000930*                   GLEXTRACT.DAT OR APPENDS TO RUNHIST.DAT - *
+000940*                   A BAD WS-TOTAL HAS NO BUSINESS BEING      *
+000950*                   POSTED TO THE GL OR POISONING THE NEXT    *
+000960*                   RUN'S VARIANCE COMPARISON.                *
+000970*  08/08/2026 RWH   ARDETAIL.RPT, SUSPENSE.DAT, DUPCUST.RPT,   *
+000980*                   AND OVERWORK.DAT WERE BEING OPENED OUTPUT *
+000990*                   ON A RESTART RUN THE SAME AS A FRESH RUN, *
+001000*                   WIPING OUT EVERY PRE-RESTART DETAIL LINE, *
+001010*                   SUSPENSE RECORD, DUPLICATE LINE, AND      *
+001020*                   OVER-LIMIT RECORD.  THEY NOW OPEN EXTEND  *
+001030*                   ON RESTART, THE SAME AS CHECKPT.DAT, AND  *
+001040*                   THE REPORT HEADINGS ARE ONLY WRITTEN ON A *
+001050*                   FRESH RUN SO A RESTART DOESN'T DUPLICATE  *
+001060*                   THEM PARTWAY THROUGH THE REPORT.          *
+001070*  08/08/2026 RWH   THE PER-CURRENCY SUBTOTAL TABLE WAS NEVER *
+001080*                   SAVED TO OR RESTORED FROM CHECKPT.DAT, SO *
+001090*                   A RESTARTED RUN LOST EVERY CURRENCY'S     *
+001100*                   SUBTOTAL EXCEPT WHATEVER ACCUMULATED      *
+001110*                   AFTER THE RESTART.  CHECKPOINT-RECORD NOW *
+001120*                   CARRIES THE CURRENCY TABLE TOO.           *
+001130*  08/08/2026 RWH   BALANCE NOT NUMERIC WAS BEING TESTED      *
+001140*                   BEFORE BALANCE-SIGNED < 0, BUT AN         *
+001150*                   OVERPUNCHED NEGATIVE BALANCE FAILS THE    *
+001160*                   NUMERIC TEST TOO, SO REASON 04 (NEGATIVE  *
+001170*                   BALANCE) COULD NEVER BE ASSIGNED - EVERY  *
+001180*                   NEGATIVE BALANCE WAS REJECTED AS REASON   *
+001190*                   03 INSTEAD.  NOW THE SIGN IS CHECKED      *
+001200*                   FIRST.                                    *
+001210*  08/08/2026 RWH   3100-CHECK-DUPLICATE WAS COMPARING BLANK  *
+001220*                   CUSTOMER-IDS TO EACH OTHER AND ROUTING    *
+001230*                   THE SECOND AND LATER ONES TO DUPCUST.RPT  *
+001240*                   INSTEAD OF SUSPENSE.DAT, SINCE THE        *
+001250*                   CUSTOMER-ID SORT GROUPS ALL THE BLANK     *
+001260*                   KEYS TOGETHER.  THE DUPLICATE CHECK NOW   *
+001270*                   SKIPS BLANK CUSTOMER-IDS ENTIRELY SO THEY *
+001280*                   ALWAYS FALL THROUGH TO THE EDIT STEP.     *
+001290*----------------------------------------------------------*
+001300 ENVIRONMENT DIVISION.
+001310 INPUT-OUTPUT SECTION.
+001320 FILE-CONTROL.
+001330     SELECT RAW-INPUT-FILE ASSIGN TO "INPUT.DAT".
+001340     SELECT INPUT-FILE ASSIGN TO "SORTINP.DAT".
+001350     SELECT SORT-CUST-WORK-FILE ASSIGN TO "SORTCUST.DAT".
+001360     SELECT AR-DETAIL-RPT ASSIGN TO "ARDETAIL.RPT".
+001370     SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE.DAT".
+001380     SELECT DUPLICATE-RPT ASSIGN TO "DUPCUST.RPT".
+001390     SELECT OVER-WORK-FILE ASSIGN TO "OVERWORK.DAT".
+001400     SELECT OVER-LIMIT-RPT ASSIGN TO "OVERLIM.RPT".
+001410     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+001420     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT".
+001430     SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CONTROL.DAT".
+001440     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT.DAT".
+001450     SELECT OPTIONAL RUN-HISTORY-FILE ASSIGN TO "RUNHIST.DAT".
+001460 DATA DIVISION.
+001470 FILE SECTION.
+001480*----------------------------------------------------------*
+001490* RAW-INPUT-FILE IS THE UPSTREAM EXTRACT EXACTLY AS IT      *
+001500* ARRIVES ON INPUT.DAT, IN WHATEVER ORDER THE EXTRACT PUT   *
+001510* IT IN.  0500-SORT-INPUT-BY-CUSTOMER-ID SORTS IT INTO      *
+001520* INPUT-FILE (SORTINP.DAT) BEFORE THE MAIN READ LOOP EVER   *
+001530* OPENS INPUT-FILE, SO EVERY OTHER PARAGRAPH IN THE PROGRAM *
+001540* STILL JUST READS INPUT-FILE IN CUSTOMER-ID ORDER.         *
+001550*----------------------------------------------------------*
+001560 FD  RAW-INPUT-FILE
+001570     LABEL RECORDS ARE STANDARD
+001580     RECORD CONTAINS 50 CHARACTERS.
+001590     COPY CUSTREC
+001600         REPLACING ==CUSTOMER-RECORD== BY ==RAW-INPUT-RECORD==
+001610             ==CUSTOMER-ID==     BY ==RI-CUSTOMER-ID==
+001620             ==CUSTOMER-NAME==   BY ==RI-CUSTOMER-NAME==
+001630             ==BALANCE-SIGNED==  BY ==RI-BALANCE-SIGNED==
+001640             ==BALANCE==         BY ==RI-BALANCE==
+001650             ==AGE-DAYS==        BY ==RI-AGE-DAYS==
+001660             ==CREDIT-LIMIT==    BY ==RI-CREDIT-LIMIT==
+001670             ==CURRENCY-CODE==   BY ==RI-CURRENCY-CODE==.
+                                                                        
+001690 FD  INPUT-FILE
+001700     LABEL RECORDS ARE STANDARD
+001710     RECORD CONTAINS 50 CHARACTERS.
+001720     COPY CUSTREC.
+                                                                        
+001740*----------------------------------------------------------*
+001750* SORT-CUST-WORK-FILE - SORT WORK FILE USED TO ORDER THE    *
+001760* RAW INPUT BY CUSTOMER-ID AHEAD OF THE MAIN READ LOOP.     *
+001770*----------------------------------------------------------*
+001780 SD  SORT-CUST-WORK-FILE.
+001790 01  SORT-CUST-RECORD.
+001800     05  SC-CUSTOMER-ID      PIC X(10).
+001810     05  SC-CUSTOMER-NAME    PIC X(20).
+001820     05  SC-BALANCE          PIC 9(5)V99.
+001830     05  SC-AGE-DAYS         PIC 9(03).
+001840     05  SC-CREDIT-LIMIT     PIC 9(5)V99.
+001850     05  SC-CURRENCY-CODE    PIC X(03).
+                                                                        
+001870 FD  AR-DETAIL-RPT
+001880     LABEL RECORDS ARE OMITTED.
+001890 01  RPT-RECORD              PIC X(132).
+                                                                        
+001910 FD  SUSPENSE-FILE
+001920     LABEL RECORDS ARE STANDARD.
+001930 01  SUSPENSE-RECORD.
+001940     05  SUSP-INPUT-IMAGE    PIC X(50).
+001950     05  SUSP-REASON-CODE    PIC X(02).
+001960     05  SUSP-REASON-TEXT    PIC X(30).
+                                                                        
+001980*----------------------------------------------------------*
+001990* DUPLICATE-RPT LISTS ANY CUSTOMER-ID THAT APPEARS MORE     *
+002000* THAN ONCE IN THE SORTED INPUT, CAUGHT BY THE CONTROL-     *
+002010* BREAK CHECK IN 3100-CHECK-DUPLICATE.                      *
+002020*----------------------------------------------------------*
+002030 FD  DUPLICATE-RPT
+002040     LABEL RECORDS ARE OMITTED.
+002050 01  DUPLICATE-RECORD        PIC X(132).
+                                                                        
+002070*----------------------------------------------------------*
+002080* OVER-WORK-FILE HOLDS ONE RECORD PER OVER-LIMIT CUSTOMER,  *
+002090* WRITTEN DURING THE MAIN READ LOOP, THEN SORTED WORST      *
+002100* OFFENDER FIRST TO PRODUCE OVERLIM.RPT.                    *
+002110*----------------------------------------------------------*
+002120 FD  OVER-WORK-FILE
+002130     LABEL RECORDS ARE STANDARD.
+002140 01  OVER-WORK-RECORD.
+002150     05  OW-OVER-AMOUNT      PIC 9(5)V99.
+002160     05  OW-CUSTOMER-ID      PIC X(10).
+002170     05  OW-CUSTOMER-NAME    PIC X(20).
+002180     05  OW-BALANCE          PIC 9(5)V99.
+002190     05  OW-CREDIT-LIMIT     PIC 9(5)V99.
+002200     05  OW-CURRENCY-CODE    PIC X(03).
+                                                                        
+002220 SD  SORT-WORK-FILE.
+002230 01  SORT-WORK-RECORD.
+002240     05  SW-OVER-AMOUNT      PIC 9(5)V99.
+002250     05  SW-CUSTOMER-ID      PIC X(10).
+002260     05  SW-CUSTOMER-NAME    PIC X(20).
+002270     05  SW-BALANCE          PIC 9(5)V99.
+002280     05  SW-CREDIT-LIMIT     PIC 9(5)V99.
+002290     05  SW-CURRENCY-CODE    PIC X(03).
+                                                                        
+002310 FD  OVER-LIMIT-RPT
+002320     LABEL RECORDS ARE OMITTED.
+002330 01  OVERLIM-RECORD           PIC X(132).
+                                                                        
+002350*----------------------------------------------------------*
+002360* CHECKPOINT-FILE - ONE RECORD EVERY WS-CHECKPOINT-INTERVAL *
+002370* INPUT RECORDS, CARRYING EVERY RUNNING TOTAL A RESTARTED   *
+002380* RUN NEEDS TO PICK UP WHERE THE PRIOR RUN LEFT OFF.        *
+002390*----------------------------------------------------------*
+002400 FD  CHECKPOINT-FILE
+002410     LABEL RECORDS ARE STANDARD.
+002420 01  CHECKPOINT-RECORD.
+002430     05  CKPT-READ-COUNT         PIC 9(9).
+002440     05  CKPT-COUNT              PIC 9(9).
+002450     05  CKPT-TOTAL              PIC 9(9)V99.
+002460     05  CKPT-BKT-CURRENT        PIC 9(9)V99.
+002470     05  CKPT-BKT-30             PIC 9(9)V99.
+002480     05  CKPT-BKT-60             PIC 9(9)V99.
+002490     05  CKPT-BKT-90             PIC 9(9)V99.
+002500     05  CKPT-SUSPENSE-COUNT     PIC 9(5).
+002510     05  CKPT-OVER-LIMIT-COUNT   PIC 9(5).
+002520     05  CKPT-DUPLICATE-COUNT    PIC 9(5).
+002530     05  CKPT-PREV-CUSTOMER-ID   PIC X(10).
+002540     05  CKPT-CURRENCY-COUNT     PIC 9(5).
+002550     05  CKPT-CURR-ENTRY OCCURS 20 TIMES
+002555                         DEPENDING ON CKPT-CURRENCY-COUNT.
+002560         10  CKPT-CURR-CODE      PIC X(03).
+002570         10  CKPT-CURR-TOTAL     PIC 9(9)V99.
+002580         10  CKPT-CURR-COUNT     PIC 9(5).
+                                                                        
+002600*----------------------------------------------------------*
+002610* CONTROL-CARD-FILE - ONE-RECORD CONTROL CARD SUPPLYING THE *
+002620* EXPECTED RECORD COUNT AND CONTROL TOTAL FOR THIS RUN.     *
+002630* WHEN IT IS NOT SUPPLIED THE BALANCE CHECK IS SKIPPED.     *
+002640*----------------------------------------------------------*
+002650 FD  CONTROL-CARD-FILE
+002660     LABEL RECORDS ARE STANDARD
+002670     RECORD CONTAINS 20 CHARACTERS.
+002680 01  CONTROL-CARD-RECORD.
+002690     05  CTL-EXPECTED-COUNT      PIC 9(9).
+002700     05  CTL-EXPECTED-TOTAL      PIC 9(9)V99.
+                                                                        
+002720*----------------------------------------------------------*
+002730* GL-EXTRACT-FILE - ONE SUMMARY RECORD PER RUN, IN THE      *
+002740* GENERAL LEDGER INTERFACE FORMAT, SO THE AR CONTROL        *
+002750* TOTAL CAN BE POSTED DOWNSTREAM WITHOUT RETYPING IT.       *
+002760*----------------------------------------------------------*
+002770 FD  GL-EXTRACT-FILE
+002780     LABEL RECORDS ARE STANDARD.
+002790 01  GL-EXTRACT-RECORD.
+002800     05  GLX-REC-TYPE             PIC X(02).
+002810     05  GLX-ACCOUNT-CODE         PIC X(10).
+002820     05  GLX-PERIOD               PIC 9(06).
+002830     05  GLX-AMOUNT               PIC S9(9)V99 SIGN TRAILING.
+002840     05  GLX-DR-CR-IND            PIC X(01).
+002850     05  FILLER                  PIC X(20) VALUE SPACES.
+                                                                        
+002870*----------------------------------------------------------*
+002880* RUN-HISTORY-FILE - ONE RECORD APPENDED EACH RUN, CARRYING *
+002890* THE RUN DATE, WS-COUNT AND WS-TOTAL, SO A LATER RUN OF    *
+002900* RUN-HIST-RPT CAN COMPARE THIS RUN AGAINST THE PRIOR ONE.  *
+002910*----------------------------------------------------------*
+002920 FD  RUN-HISTORY-FILE
+002930     LABEL RECORDS ARE STANDARD.
+002940 01  RUN-HISTORY-RECORD.
+002950     05  RH-RUN-DATE             PIC 9(8).
+002960     05  RH-RUN-COUNT            PIC 9(9).
+002970     05  RH-RUN-TOTAL            PIC 9(9)V99.
+                                                                        
+002990 WORKING-STORAGE SECTION.
+003000 77  WS-EOF                  PIC X       VALUE 'N'.
+003010     88  EOF                             VALUE 'Y'.
+003020 77  WS-COUNT                PIC 9(5) COMP VALUE ZERO.
+003030 77  WS-TOTAL                PIC 9(9)V99 VALUE ZERO.
+003040 77  WS-BKT-CURRENT          PIC 9(9)V99 VALUE ZERO.
+003050 77  WS-BKT-30               PIC 9(9)V99 VALUE ZERO.
+003060 77  WS-BKT-60               PIC 9(9)V99 VALUE ZERO.
+003070 77  WS-BKT-90               PIC 9(9)V99 VALUE ZERO.
+003080 77  WS-BUCKET-DESC          PIC X(10)   VALUE SPACES.
+003090 77  WS-SUSPENSE-COUNT       PIC 9(5) COMP VALUE ZERO.
+003100 77  WS-BALANCE-CEILING      PIC 9(5)V99 VALUE 25000.00.
+003110 77  WS-EDIT-SW              PIC X       VALUE 'Y'.
+003120     88  EDIT-VALID                      VALUE 'Y'.
+003130     88  EDIT-INVALID                    VALUE 'N'.
+003140 77  WS-REJECT-REASON-CODE   PIC X(02)   VALUE SPACES.
+003150 77  WS-REJECT-REASON-TEXT   PIC X(30)   VALUE SPACES.
+003160 77  WS-OVER-AMOUNT          PIC 9(5)V99 VALUE ZERO.
+003170 77  WS-OVER-LIMIT-COUNT     PIC 9(5) COMP VALUE ZERO.
+003180 77  WS-OVER-RPT-COUNT       PIC 9(5) COMP VALUE ZERO.
+003190 77  WS-SORT-EOF             PIC X       VALUE 'N'.
+003200     88  SORT-EOF                        VALUE 'Y'.
+003210 77  WS-READ-COUNT           PIC 9(9) COMP VALUE ZERO.
+003220 77  WS-CHECKPOINT-INTERVAL  PIC 9(5) COMP VALUE 100.
+003230 77  WS-CKPT-QUOTIENT        PIC 9(9) COMP VALUE ZERO.
+003240 77  WS-CKPT-REMAINDER       PIC 9(5) COMP VALUE ZERO.
+003250 77  WS-CHECKPOINT-EOF       PIC X       VALUE 'N'.
+003260     88  CHECKPOINT-EOF                  VALUE 'Y'.
+003270 77  WS-RESTART-SW           PIC X       VALUE 'N'.
+003280     88  RESTART-REQUESTED               VALUE 'Y'.
+003290 77  WS-RESTART-COUNT        PIC 9(9) COMP VALUE ZERO.
+003300 77  WS-SKIP-COUNT           PIC 9(9) COMP VALUE ZERO.
+003310 77  WS-CONTROL-SW           PIC X       VALUE 'N'.
+003320     88  CONTROL-CARD-PRESENT            VALUE 'Y'.
+003330 77  WS-EXPECTED-COUNT       PIC 9(9) COMP VALUE ZERO.
+003340 77  WS-EXPECTED-TOTAL       PIC 9(9)V99 VALUE ZERO.
+003350 77  WS-BALANCE-SW           PIC X       VALUE 'Y'.
+003360     88  RUN-IN-BALANCE                  VALUE 'Y'.
+003370     88  RUN-OUT-OF-BALANCE              VALUE 'N'.
+003380 77  WS-GL-AR-ACCOUNT        PIC X(10)   VALUE "0001200000".
+003390 77  WS-SYSTEM-DATE          PIC 9(8)    VALUE ZERO.
+003400 77  WS-CURRENCY-COUNT       PIC 9(5) COMP VALUE ZERO.
+003410 77  WS-CURR-MAX-ENTRIES     PIC 9(5) COMP VALUE 20.
+003420 77  WS-CURR-FOUND-SW        PIC X       VALUE 'N'.
+003430     88  CURRENCY-FOUND                  VALUE 'Y'.
+003440 77  WS-CURR-PRT-IDX         PIC 9(5) COMP VALUE ZERO.
+003450 77  WS-CURR-CKPT-IDX        PIC 9(5) COMP VALUE ZERO.
+003460 77  WS-PREV-CUSTOMER-ID     PIC X(10)   VALUE LOW-VALUES.
+003470 77  WS-DUPLICATE-COUNT      PIC 9(5) COMP VALUE ZERO.
+003480 77  WS-DUPLICATE-SW         PIC X       VALUE 'N'.
+003490     88  DUPLICATE-FOUND                 VALUE 'Y'.
+003500     88  DUPLICATE-NOT-FOUND             VALUE 'N'.
+                                                                        
+003520*----------------------------------------------------------*
+003530* WS-CURRENCY-TABLE - ONE ENTRY PER DISTINCT CURRENCY CODE  *
+003540* SEEN SO FAR, ACCUMULATING ITS OWN SUBTOTAL AND COUNT SO   *
+003550* DOLLARS AND EUROS NEVER GET SUMMED TOGETHER               *
+003560*----------------------------------------------------------*
+003570 01  WS-CURRENCY-TABLE.
+003580     05  WS-CURR-ENTRY OCCURS 20 TIMES
+003585                       DEPENDING ON WS-CURRENCY-COUNT
+003590                       INDEXED BY WS-CURR-IDX.
+003600         10  WS-CURR-CODE        PIC X(03).
+003610         10  WS-CURR-TOTAL       PIC 9(9)V99.
+003620         10  WS-CURR-COUNT       PIC 9(5) COMP.
+                                                                        
+003640 01  WS-HEADER-LINE-1.
+003650     05  FILLER              PIC X(38) VALUE
+003660         "AR CUSTOMER BALANCE DETAIL - AGING".
+003670     05  FILLER              PIC X(94) VALUE SPACES.
+                                                                        
+003690 01  WS-HEADER-LINE-2.
+003700     05  FILLER              PIC X(10) VALUE "CUST ID".
+003710     05  FILLER              PIC X(22) VALUE "CUSTOMER NAME".
+003720     05  FILLER              PIC X(14) VALUE "BALANCE".
+003730     05  FILLER              PIC X(10) VALUE "AGE-DAYS".
+003740     05  FILLER              PIC X(12) VALUE "AGE BUCKET".
+003750     05  FILLER              PIC X(64) VALUE SPACES.
+                                                                        
+003770 01  WS-DETAIL-LINE.
+003780     05  DL-CUSTOMER-ID      PIC X(10).
+003790     05  FILLER              PIC X(02) VALUE SPACES.
+003800     05  DL-CUSTOMER-NAME    PIC X(20).
+003810     05  FILLER              PIC X(02) VALUE SPACES.
+003820     05  DL-BALANCE          PIC ZZZ,ZZ9.99.
+003830     05  FILLER              PIC X(05) VALUE SPACES.
+003840     05  DL-AGE-DAYS         PIC ZZ9.
+003850     05  FILLER              PIC X(07) VALUE SPACES.
+003860     05  DL-BUCKET           PIC X(10).
+003870     05  FILLER              PIC X(59) VALUE SPACES.
+                                                                        
+003890 01  WS-SUBTOTAL-LINE.
+003900     05  FILLER              PIC X(20) VALUE SPACES.
+003910     05  FILLER              PIC X(17) VALUE "BUCKET SUBTOTAL ".
+003920     05  SL-BUCKET           PIC X(10).
+003930     05  FILLER              PIC X(02) VALUE SPACES.
+003940     05  SL-AMOUNT           PIC ZZZ,ZZ9.99.
+003950     05  FILLER              PIC X(73) VALUE SPACES.
+                                                                        
+003970 01  WS-GRANDTOTAL-LINE.
+003980     05  FILLER              PIC X(20) VALUE "GRAND TOTAL BAL".
+003990     05  GL-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99.
+004000     05  FILLER              PIC X(99) VALUE SPACES.
+                                                                        
+004020 01  WS-CURRENCY-LINE.
+004030     05  FILLER              PIC X(20) VALUE SPACES.
+004040     05  FILLER              PIC X(17) VALUE "CURRENCY SUBTOTAL".
+004050     05  CL-CURRENCY-CODE    PIC X(03).
+004060     05  FILLER              PIC X(02) VALUE SPACES.
+004070     05  CL-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99.
+004080     05  FILLER              PIC X(02) VALUE SPACES.
+004090     05  FILLER              PIC X(08) VALUE "COUNT:".
+004100     05  CL-COUNT            PIC ZZ,ZZ9.
+004110     05  FILLER              PIC X(60) VALUE SPACES.
+                                                                        
+004130 01  WS-DUP-HEADER-LINE-1.
+004140     05  FILLER              PIC X(34) VALUE
+004150         "DUPLICATE CUSTOMER RECORD REPORT".
+004160     05  FILLER              PIC X(98) VALUE SPACES.
+                                                                        
+004180 01  WS-DUP-HEADER-LINE-2.
+004190     05  FILLER              PIC X(10) VALUE "CUST ID".
+004200     05  FILLER              PIC X(22) VALUE "CUSTOMER NAME".
+004210     05  FILLER              PIC X(14) VALUE "BALANCE".
+004220     05  FILLER              PIC X(86) VALUE SPACES.
+                                                                        
+004240 01  WS-DUPLICATE-LINE.
+004250     05  DP-CUSTOMER-ID      PIC X(10).
+004260     05  FILLER              PIC X(02) VALUE SPACES.
+004270     05  DP-CUSTOMER-NAME    PIC X(20).
+004280     05  FILLER              PIC X(02) VALUE SPACES.
+004290     05  DP-BALANCE          PIC ZZZ,ZZ9.99.
+004300     05  FILLER              PIC X(05) VALUE SPACES.
+004310     05  FILLER              PIC X(31) VALUE
+004320         "DUPLICATE - NOT ADDED TO TOTAL".
+004330     05  FILLER              PIC X(32) VALUE SPACES.
+                                                                        
+004350 01  WS-OL-HEADER-LINE-1.
+004360     05  FILLER              PIC X(30) VALUE
+004370         "OVER-LIMIT EXCEPTION REPORT".
+004380     05  FILLER              PIC X(102) VALUE SPACES.
+                                                                        
+004400 01  WS-OL-HEADER-LINE-2.
+004410     05  FILLER              PIC X(10) VALUE "CUST ID".
+004420     05  FILLER              PIC X(22) VALUE "CUSTOMER NAME".
+004430     05  FILLER              PIC X(14) VALUE "BALANCE".
+004440     05  FILLER              PIC X(14) VALUE "CREDIT LIMIT".
+004450     05  FILLER              PIC X(12) VALUE "AMT OVER".
+004460     05  FILLER              PIC X(08) VALUE "CURR".
+004470     05  FILLER              PIC X(52) VALUE SPACES.
+                                                                        
+004490 01  WS-OVERLIMIT-LINE.
+004500     05  OL-CUSTOMER-ID      PIC X(10).
+004510     05  FILLER              PIC X(02) VALUE SPACES.
+004520     05  OL-CUSTOMER-NAME    PIC X(20).
+004530     05  FILLER              PIC X(02) VALUE SPACES.
+004540     05  OL-BALANCE          PIC ZZZ,ZZ9.99.
+004550     05  FILLER              PIC X(05) VALUE SPACES.
+004560     05  OL-CREDIT-LIMIT     PIC ZZZ,ZZ9.99.
+004570     05  FILLER              PIC X(05) VALUE SPACES.
+004580     05  OL-OVER-AMOUNT      PIC ZZZ,ZZ9.99.
+004590     05  FILLER              PIC X(02) VALUE SPACES.
+004600     05  OL-CURRENCY-CODE    PIC X(03).
+004610     05  FILLER              PIC X(38) VALUE SPACES.
+                                                                        
+004630 01  WS-BALANCE-LINE-1.
+004640     05  FILLER              PIC X(132) VALUE ALL "*".
+                                                                        
+004660 01  WS-BALANCE-LINE-2.
+004670     05  FILLER              PIC X(40) VALUE
+004680         "*** OUT OF BALANCE - JOB DID NOT MATCH".
+004690     05  FILLER              PIC X(92) VALUE SPACES.
+                                                                        
+004710 01  WS-BALANCE-LINE-3.
+004720     05  FILLER              PIC X(20) VALUE "EXPECTED COUNT:".
+004730     05  BL-EXP-COUNT        PIC ZZZ,ZZZ,ZZ9.
+004740     05  FILLER              PIC X(10) VALUE SPACES.
+004750     05  FILLER              PIC X(16) VALUE "EXPECTED TOTAL:".
+004760     05  BL-EXP-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+004770     05  FILLER              PIC X(61) VALUE SPACES.
+                                                                        
+004790 01  WS-BALANCE-LINE-4.
+004800     05  FILLER              PIC X(20) VALUE "ACTUAL COUNT:".
+004810     05  BL-ACT-COUNT        PIC ZZZ,ZZZ,ZZ9.
+004820     05  FILLER              PIC X(10) VALUE SPACES.
+004830     05  FILLER              PIC X(16) VALUE "ACTUAL TOTAL:".
+004840     05  BL-ACT-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+004850     05  FILLER              PIC X(61) VALUE SPACES.
+                                                                        
+004870 PROCEDURE DIVISION.
+                                                                        
+004890 0000-MAINLINE.
+004900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004910     PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT.
+004920     PERFORM 4000-PROCESS-CUSTOMER THRU 4000-EXIT
+004930         UNTIL EOF.
+004940     PERFORM 7000-PRINT-TOTALS THRU 7000-EXIT.
+004950     PERFORM 6000-SORT-OVER-LIMIT-RPT THRU 6000-EXIT.
+004960     IF RUN-IN-BALANCE
+004970         PERFORM 8000-WRITE-GL-EXTRACT THRU 8000-EXIT
+004980         PERFORM 8500-WRITE-RUN-HISTORY THRU 8500-EXIT
+004990     ELSE
+005000         DISPLAY "RUN OUT OF BALANCE - GL EXTRACT AND RUN "
+005010             "HISTORY NOT WRITTEN"
+005020     END-IF.
+005030     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005040     STOP RUN.
+                                                                        
+005060*----------------------------------------------------------*
+005070* 1000-INITIALIZE - OPEN FILES AND WRITE REPORT HEADINGS    *
+005080*----------------------------------------------------------*
+005090 1000-INITIALIZE.
+005100     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+005110     PERFORM 1300-READ-CONTROL-CARD THRU 1300-EXIT.
+005120     PERFORM 1400-SORT-INPUT-BY-CUSTOMER-ID THRU 1400-EXIT.
+005130     OPEN INPUT  INPUT-FILE.
+005140     OPEN OUTPUT GL-EXTRACT-FILE.
+005150     IF RESTART-REQUESTED
+005160         OPEN EXTEND AR-DETAIL-RPT
+005170         OPEN EXTEND SUSPENSE-FILE
+005180         OPEN EXTEND DUPLICATE-RPT
+005190         OPEN EXTEND OVER-WORK-FILE
+005200         OPEN EXTEND CHECKPOINT-FILE
+005210     ELSE
+005220         OPEN OUTPUT AR-DETAIL-RPT
+005230         OPEN OUTPUT SUSPENSE-FILE
+005240         OPEN OUTPUT DUPLICATE-RPT
+005250         OPEN OUTPUT OVER-WORK-FILE
+005260         OPEN OUTPUT CHECKPOINT-FILE
+005270         WRITE RPT-RECORD FROM WS-HEADER-LINE-1
+005280         WRITE RPT-RECORD FROM WS-HEADER-LINE-2
+005290         WRITE DUPLICATE-RECORD FROM WS-DUP-HEADER-LINE-1
+005300         WRITE DUPLICATE-RECORD FROM WS-DUP-HEADER-LINE-2
+005310     END-IF.
+005320     IF RESTART-REQUESTED
+005330         PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT
+005340     END-IF.
+005350 1000-EXIT.
+005360     EXIT.
+                                                                        
+005380*----------------------------------------------------------*
+005390* 1100-CHECK-RESTART - READ THE CHECKPOINT FILE LEFT BY A   *
+005400* PRIOR RUN (IF ANY) AND RESTORE THE RUNNING TOTALS FROM    *
+005410* THE LAST CHECKPOINT RECORD ON IT                          *
+005420*----------------------------------------------------------*
+005430 1100-CHECK-RESTART.
+005440     OPEN INPUT CHECKPOINT-FILE.
+005450     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+005460         UNTIL CHECKPOINT-EOF.
+005470     CLOSE CHECKPOINT-FILE.
+005480     IF WS-RESTART-COUNT > 0
+005490         SET RESTART-REQUESTED TO TRUE
+005500     END-IF.
+005510 1100-EXIT.
+005520     EXIT.
+                                                                        
+005540 1150-READ-CHECKPOINT.
+005550     READ CHECKPOINT-FILE
+005560         AT END
+005570             MOVE 'Y' TO WS-CHECKPOINT-EOF
+005580         NOT AT END
+005590             MOVE CKPT-READ-COUNT       TO WS-RESTART-COUNT
+005600             MOVE CKPT-COUNT            TO WS-COUNT
+005610             MOVE CKPT-TOTAL            TO WS-TOTAL
+005620             MOVE CKPT-BKT-CURRENT      TO WS-BKT-CURRENT
+005630             MOVE CKPT-BKT-30           TO WS-BKT-30
+005640             MOVE CKPT-BKT-60           TO WS-BKT-60
+005650             MOVE CKPT-BKT-90           TO WS-BKT-90
+005660             MOVE CKPT-SUSPENSE-COUNT   TO WS-SUSPENSE-COUNT
+005670             MOVE CKPT-OVER-LIMIT-COUNT TO WS-OVER-LIMIT-COUNT
+005680             MOVE CKPT-DUPLICATE-COUNT  TO WS-DUPLICATE-COUNT
+005690             MOVE CKPT-PREV-CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+005700             MOVE CKPT-CURRENCY-COUNT   TO WS-CURRENCY-COUNT
+005710             PERFORM 1160-RESTORE-CURRENCY-ENTRY THRU 1160-EXIT
+005720                 VARYING WS-CURR-CKPT-IDX FROM 1 BY 1
+005730                 UNTIL WS-CURR-CKPT-IDX > WS-CURRENCY-COUNT
+005740     END-READ.
+005750 1150-EXIT.
+005760     EXIT.
+                                                                        
+005780 1160-RESTORE-CURRENCY-ENTRY.
+005790     MOVE CKPT-CURR-CODE (WS-CURR-CKPT-IDX)
+005800         TO WS-CURR-CODE (WS-CURR-CKPT-IDX).
+005810     MOVE CKPT-CURR-TOTAL (WS-CURR-CKPT-IDX)
+005820         TO WS-CURR-TOTAL (WS-CURR-CKPT-IDX).
+005830     MOVE CKPT-CURR-COUNT (WS-CURR-CKPT-IDX)
+005840         TO WS-CURR-COUNT (WS-CURR-CKPT-IDX).
+005850 1160-EXIT.
+005860     EXIT.
+                                                                        
+005880*----------------------------------------------------------*
+005890* 1200-SKIP-TO-RESTART - DUMMY-READ PAST THE INPUT RECORDS  *
+005900* ALREADY ACCOUNTED FOR BY THE LAST CHECKPOINT SO THE MAIN  *
+005910* LOOP RESUMES ON THE NEXT UNPROCESSED RECORD               *
+005920*----------------------------------------------------------*
+005930 1200-SKIP-TO-RESTART.
+005940     PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT
+005950         VARYING WS-SKIP-COUNT FROM 1 BY 1
+005960         UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+005970         OR EOF.
+005980     DISPLAY "RESTARTED AFTER " WS-RESTART-COUNT " RECORDS".
+005990 1200-EXIT.
+006000     EXIT.
+                                                                        
+006020*----------------------------------------------------------*
+006030* 1300-READ-CONTROL-CARD - PICK UP THE EXPECTED RECORD      *
+006040* COUNT AND CONTROL TOTAL FOR THIS RUN, IF SUPPLIED.  WHEN  *
+006050* NO CONTROL CARD IS PRESENT THE BALANCE CHECK IS SKIPPED.  *
+006060*----------------------------------------------------------*
+006070 1300-READ-CONTROL-CARD.
+006080     OPEN INPUT CONTROL-CARD-FILE.
+006090     READ CONTROL-CARD-FILE
+006100         AT END
+006110             MOVE 'N' TO WS-CONTROL-SW
+006120         NOT AT END
+006130             MOVE 'Y' TO WS-CONTROL-SW
+006140             MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+006150             MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+006160     END-READ.
+006170     CLOSE CONTROL-CARD-FILE.
+006180 1300-EXIT.
+006190     EXIT.
+                                                                        
+006210*----------------------------------------------------------*
+006220* 1400-SORT-INPUT-BY-CUSTOMER-ID - SORT THE RAW UPSTREAM    *
+006230* EXTRACT INTO INPUT-FILE (SORTINP.DAT) BY CUSTOMER-ID SO   *
+006240* THE MAIN READ LOOP SEES THE RECORDS IN KEY ORDER AND ANY  *
+006250* DUPLICATE CUSTOMER-ID IS NEXT TO THE RECORD IT DUPLICATES *
+006260*----------------------------------------------------------*
+006270 1400-SORT-INPUT-BY-CUSTOMER-ID.
+006280     SORT SORT-CUST-WORK-FILE
+006290         ON ASCENDING KEY SC-CUSTOMER-ID
+006300         USING RAW-INPUT-FILE
+006310         GIVING INPUT-FILE.
+006320 1400-EXIT.
+006330     EXIT.
+                                                                        
+006350*----------------------------------------------------------*
+006360* 2000-READ-CUSTOMER - READ THE NEXT CUSTOMER RECORD        *
+006370*----------------------------------------------------------*
+006380 2000-READ-CUSTOMER.
+006390     READ INPUT-FILE
+006400         AT END MOVE 'Y' TO WS-EOF
+006410         NOT AT END ADD 1 TO WS-READ-COUNT
+006420     END-READ.
+006430 2000-EXIT.
+006440     EXIT.
+                                                                        
+006460*----------------------------------------------------------*
+006470* 3000-EDIT-CUSTOMER - VALIDATE THE CUSTOMER RECORD BEFORE  *
+006480* IT IS ALLOWED TO ADD TO WS-TOTAL.  ANYTHING THAT FAILS    *
+006490* SETS EDIT-INVALID AND A REASON CODE/TEXT FOR THE SUSPENSE *
+006500* FILE.                                                     *
+006510*----------------------------------------------------------*
+006520 3000-EDIT-CUSTOMER.
+006530     SET EDIT-VALID TO TRUE.
+006540     MOVE SPACES TO WS-REJECT-REASON-CODE.
+006550     MOVE SPACES TO WS-REJECT-REASON-TEXT.
+006560     IF CUSTOMER-ID = SPACES
+006570         SET EDIT-INVALID TO TRUE
+006580         MOVE "01" TO WS-REJECT-REASON-CODE
+006590         MOVE "BLANK CUSTOMER ID" TO WS-REJECT-REASON-TEXT
+006600     ELSE
+006610         IF CUSTOMER-NAME = SPACES
+006620             SET EDIT-INVALID TO TRUE
+006630             MOVE "02" TO WS-REJECT-REASON-CODE
+006640             MOVE "BLANK CUSTOMER NAME" TO WS-REJECT-REASON-TEXT
+006650         ELSE
+006660             IF BALANCE-SIGNED < 0
+006670                 SET EDIT-INVALID TO TRUE
+006680                 MOVE "04" TO WS-REJECT-REASON-CODE
+006690                 MOVE "NEGATIVE BALANCE"
+006700                     TO WS-REJECT-REASON-TEXT
+006710             ELSE
+006720                 IF BALANCE NOT NUMERIC
+006730                     SET EDIT-INVALID TO TRUE
+006740                     MOVE "03" TO WS-REJECT-REASON-CODE
+006750                     MOVE "BALANCE NOT NUMERIC"
+006760                         TO WS-REJECT-REASON-TEXT
+006770                 ELSE
+006780                     IF BALANCE > WS-BALANCE-CEILING
+006790                         SET EDIT-INVALID TO TRUE
+006800                         MOVE "05" TO WS-REJECT-REASON-CODE
+006810                         MOVE "BALANCE EXCEEDS CEILING"
+006820                             TO WS-REJECT-REASON-TEXT
+006830                     ELSE
+006840                         IF CURRENCY-CODE = SPACES
+006850                             SET EDIT-INVALID TO TRUE
+006860                             MOVE "06" TO WS-REJECT-REASON-CODE
+006870                             MOVE "BLANK CURRENCY CODE"
+006880                                 TO WS-REJECT-REASON-TEXT
+006890                         END-IF
+006900                     END-IF
+006910                 END-IF
+006920             END-IF
+006930         END-IF
+006940     END-IF.
+006950 3000-EXIT.
+006960     EXIT.
+                                                                        
+006980 3900-WRITE-SUSPENSE-RECORD.
+006990     MOVE CUSTOMER-RECORD     TO SUSP-INPUT-IMAGE.
+007000     MOVE WS-REJECT-REASON-CODE TO SUSP-REASON-CODE.
+007010     MOVE WS-REJECT-REASON-TEXT TO SUSP-REASON-TEXT.
+007020     WRITE SUSPENSE-RECORD.
+007030     ADD 1 TO WS-SUSPENSE-COUNT.
+007040 3900-EXIT.
+007050     EXIT.
+                                                                        
+007070*----------------------------------------------------------*
+007080* 3100-CHECK-DUPLICATE - CONTROL-BREAK CHECK COMPARING THIS *
+007090* CUSTOMER-ID TO THE ONE ON THE RECORD JUST BEFORE IT IN    *
+007100* THE SORTED INPUT.  INPUT-FILE IS IN CUSTOMER-ID ORDER SO  *
+007110* A DUPLICATE CUSTOMER-ID IS ALWAYS ADJACENT TO THE FIRST.  *
+007120*----------------------------------------------------------*
+007130 3100-CHECK-DUPLICATE.
+007140     SET DUPLICATE-NOT-FOUND TO TRUE.
+007150     IF CUSTOMER-ID NOT = SPACES
+007160         IF CUSTOMER-ID = WS-PREV-CUSTOMER-ID
+007170             SET DUPLICATE-FOUND TO TRUE
+007180         END-IF
+007190         MOVE CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+007200     END-IF.
+007210 3100-EXIT.
+007220     EXIT.
+                                                                        
+007240 3950-WRITE-DUPLICATE-RECORD.
+007250     MOVE SPACES           TO WS-DUPLICATE-LINE.
+007260     MOVE CUSTOMER-ID      TO DP-CUSTOMER-ID.
+007270     MOVE CUSTOMER-NAME    TO DP-CUSTOMER-NAME.
+007280     MOVE BALANCE          TO DP-BALANCE.
+007290     WRITE DUPLICATE-RECORD FROM WS-DUPLICATE-LINE.
+007300     ADD 1 TO WS-DUPLICATE-COUNT.
+007310 3950-EXIT.
+007320     EXIT.
+                                                                        
+007340*----------------------------------------------------------*
+007350* 4000-PROCESS-CUSTOMER - CHECK FOR A DUPLICATE CUSTOMER-ID *
+007360* FIRST, THEN EDIT THE RECORD AND EITHER ACCUMULATE TOTALS, *
+007370* AGE THE BALANCE INTO A BUCKET AND PRINT THE DETAIL LINE,  *
+007380* OR ROUTE IT TO SUSPENSE                                   *
+007390*----------------------------------------------------------*
+007400 4000-PROCESS-CUSTOMER.
+007410     PERFORM 3100-CHECK-DUPLICATE THRU 3100-EXIT.
+007420     IF DUPLICATE-FOUND
+007430         PERFORM 3950-WRITE-DUPLICATE-RECORD THRU 3950-EXIT
+007440     ELSE
+007450         PERFORM 3000-EDIT-CUSTOMER THRU 3000-EXIT
+007460         IF EDIT-VALID
+007470             ADD BALANCE TO WS-TOTAL
+007480             ADD 1 TO WS-COUNT
+007490             PERFORM 4100-BUCKET-CUSTOMER THRU 4100-EXIT
+007500             PERFORM 4200-ACCUMULATE-CURRENCY THRU 4200-EXIT
+007510             PERFORM 4500-WRITE-DETAIL-LINE THRU 4500-EXIT
+007520             PERFORM 4600-CHECK-OVER-LIMIT THRU 4600-EXIT
+007530         ELSE
+007540             PERFORM 3900-WRITE-SUSPENSE-RECORD THRU 3900-EXIT
+007550         END-IF
+007560     END-IF.
+007570     PERFORM 4700-CHECKPOINT-IF-DUE THRU 4700-EXIT.
+007580     PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT.
+007590 4000-EXIT.
+007600     EXIT.
+                                                                        
+007620 4100-BUCKET-CUSTOMER.
+007630     IF AGE-DAYS < 30
+007640         MOVE "CURRENT" TO WS-BUCKET-DESC
+007650         ADD BALANCE TO WS-BKT-CURRENT
+007660     ELSE
+007670         IF AGE-DAYS < 60
+007680             MOVE "30-59" TO WS-BUCKET-DESC
+007690             ADD BALANCE TO WS-BKT-30
+007700         ELSE
+007710             IF AGE-DAYS < 90
+007720                 MOVE "60-89" TO WS-BUCKET-DESC
+007730                 ADD BALANCE TO WS-BKT-60
+007740             ELSE
+007750                 MOVE "90+" TO WS-BUCKET-DESC
+007760                 ADD BALANCE TO WS-BKT-90
+007770             END-IF
+007780         END-IF
+007790     END-IF.
+007800 4100-EXIT.
+007810     EXIT.
+                                                                        
+007830*----------------------------------------------------------*
+007840* 4200-ACCUMULATE-CURRENCY - ADD THIS CUSTOMER'S BALANCE TO *
+007850* ITS CURRENCY'S SUBTOTAL ENTRY, CREATING A NEW ENTRY THE   *
+007860* FIRST TIME A CURRENCY CODE IS SEEN                        *
+007870*----------------------------------------------------------*
+007880 4200-ACCUMULATE-CURRENCY.
+007890     MOVE 'N' TO WS-CURR-FOUND-SW.
+007900     IF WS-CURRENCY-COUNT > 0
+007910         SET WS-CURR-IDX TO 1
+007920         SEARCH WS-CURR-ENTRY
+007930             AT END
+007940                 CONTINUE
+007950             WHEN WS-CURR-CODE (WS-CURR-IDX) = CURRENCY-CODE
+007960                 SET CURRENCY-FOUND TO TRUE
+007970         END-SEARCH
+007980     END-IF.
+007990     IF CURRENCY-FOUND
+008000         ADD BALANCE TO WS-CURR-TOTAL (WS-CURR-IDX)
+008010         ADD 1 TO WS-CURR-COUNT (WS-CURR-IDX)
+008020     ELSE
+008030         PERFORM 4250-ADD-CURRENCY-ENTRY THRU 4250-EXIT
+008040     END-IF.
+008050 4200-EXIT.
+008060     EXIT.
+                                                                        
+008080 4250-ADD-CURRENCY-ENTRY.
+008090     IF WS-CURRENCY-COUNT < WS-CURR-MAX-ENTRIES
+008100         ADD 1 TO WS-CURRENCY-COUNT
+008110         MOVE CURRENCY-CODE TO WS-CURR-CODE (WS-CURRENCY-COUNT)
+008120         MOVE BALANCE       TO WS-CURR-TOTAL (WS-CURRENCY-COUNT)
+008130         MOVE 1             TO WS-CURR-COUNT (WS-CURRENCY-COUNT)
+008140     ELSE
+008150         DISPLAY "CURRENCY TABLE FULL - " CURRENCY-CODE
+008160             " SUBTOTAL NOT TRACKED SEPARATELY"
+008170     END-IF.
+008180 4250-EXIT.
+008190     EXIT.
+                                                                        
+008210 4500-WRITE-DETAIL-LINE.
+008220     MOVE SPACES           TO WS-DETAIL-LINE.
+008230     MOVE CUSTOMER-ID      TO DL-CUSTOMER-ID.
+008240     MOVE CUSTOMER-NAME    TO DL-CUSTOMER-NAME.
+008250     MOVE BALANCE          TO DL-BALANCE.
+008260     MOVE AGE-DAYS         TO DL-AGE-DAYS.
+008270     MOVE WS-BUCKET-DESC   TO DL-BUCKET.
+008280     WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+008290 4500-EXIT.
+008300     EXIT.
+                                                                        
+008320*----------------------------------------------------------*
+008330* 4600-CHECK-OVER-LIMIT - IF THE BALANCE EXCEEDS THE        *
+008340* CUSTOMER'S CREDIT LIMIT, WRITE A WORK RECORD CARRYING THE *
+008350* AMOUNT OVER SO IT CAN BE SORTED WORST OFFENDER FIRST      *
+008360*----------------------------------------------------------*
+008370 4600-CHECK-OVER-LIMIT.
+008380     IF BALANCE > CREDIT-LIMIT
+008390         COMPUTE WS-OVER-AMOUNT = BALANCE - CREDIT-LIMIT
+008400         MOVE WS-OVER-AMOUNT   TO OW-OVER-AMOUNT
+008410         MOVE CUSTOMER-ID      TO OW-CUSTOMER-ID
+008420         MOVE CUSTOMER-NAME    TO OW-CUSTOMER-NAME
+008430         MOVE BALANCE          TO OW-BALANCE
+008440         MOVE CREDIT-LIMIT     TO OW-CREDIT-LIMIT
+008450         MOVE CURRENCY-CODE    TO OW-CURRENCY-CODE
+008460         WRITE OVER-WORK-RECORD
+008470         ADD 1 TO WS-OVER-LIMIT-COUNT
+008480     END-IF.
+008490 4600-EXIT.
+008500     EXIT.
+                                                                        
+008520*----------------------------------------------------------*
+008530* 4700-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL      *
+008540* INPUT RECORDS, SNAPSHOT THE RUNNING TOTALS TO CHECKPT.DAT *
+008550*----------------------------------------------------------*
+008560 4700-CHECKPOINT-IF-DUE.
+008570     DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+008580         GIVING WS-CKPT-QUOTIENT
+008590         REMAINDER WS-CKPT-REMAINDER.
+008600     IF WS-CKPT-REMAINDER = 0
+008610         PERFORM 4750-WRITE-CHECKPOINT THRU 4750-EXIT
+008620     END-IF.
+008630 4700-EXIT.
+008640     EXIT.
+                                                                        
+008660 4750-WRITE-CHECKPOINT.
+008670     MOVE WS-READ-COUNT         TO CKPT-READ-COUNT.
+008680     MOVE WS-COUNT              TO CKPT-COUNT.
+008690     MOVE WS-TOTAL              TO CKPT-TOTAL.
+008700     MOVE WS-BKT-CURRENT        TO CKPT-BKT-CURRENT.
+008710     MOVE WS-BKT-30             TO CKPT-BKT-30.
+008720     MOVE WS-BKT-60             TO CKPT-BKT-60.
+008730     MOVE WS-BKT-90             TO CKPT-BKT-90.
+008740     MOVE WS-SUSPENSE-COUNT     TO CKPT-SUSPENSE-COUNT.
+008750     MOVE WS-OVER-LIMIT-COUNT   TO CKPT-OVER-LIMIT-COUNT.
+008760     MOVE WS-DUPLICATE-COUNT    TO CKPT-DUPLICATE-COUNT.
+008770     MOVE WS-PREV-CUSTOMER-ID   TO CKPT-PREV-CUSTOMER-ID.
+008780     MOVE WS-CURRENCY-COUNT     TO CKPT-CURRENCY-COUNT.
+008790     PERFORM 4760-SAVE-CURRENCY-ENTRY THRU 4760-EXIT
+008800         VARYING WS-CURR-CKPT-IDX FROM 1 BY 1
+008810         UNTIL WS-CURR-CKPT-IDX > WS-CURRENCY-COUNT.
+008820     WRITE CHECKPOINT-RECORD.
+008830 4750-EXIT.
+008840     EXIT.
+                                                                        
+008860 4760-SAVE-CURRENCY-ENTRY.
+008870     MOVE WS-CURR-CODE (WS-CURR-CKPT-IDX)
+008880         TO CKPT-CURR-CODE (WS-CURR-CKPT-IDX).
+008890     MOVE WS-CURR-TOTAL (WS-CURR-CKPT-IDX)
+008900         TO CKPT-CURR-TOTAL (WS-CURR-CKPT-IDX).
+008910     MOVE WS-CURR-COUNT (WS-CURR-CKPT-IDX)
+008920         TO CKPT-CURR-COUNT (WS-CURR-CKPT-IDX).
+008930 4760-EXIT.
+008940     EXIT.
+                                                                        
+008960*----------------------------------------------------------*
+008970* 7000-PRINT-TOTALS - WRITE BUCKET SUBTOTALS AND THE        *
+008980* GRAND TOTAL, THEN DISPLAY THE JOB SUMMARY                 *
+008990*----------------------------------------------------------*
+009000 7000-PRINT-TOTALS.
+009010     MOVE SPACES       TO WS-SUBTOTAL-LINE.
+009020     MOVE "CURRENT"    TO SL-BUCKET.
+009030     MOVE WS-BKT-CURRENT TO SL-AMOUNT.
+009040     WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE.
+                                                                        
+009060     MOVE SPACES       TO WS-SUBTOTAL-LINE.
+009070     MOVE "30-59"      TO SL-BUCKET.
+009080     MOVE WS-BKT-30    TO SL-AMOUNT.
+009090     WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE.
+                                                                        
+009110     MOVE SPACES       TO WS-SUBTOTAL-LINE.
+009120     MOVE "60-89"      TO SL-BUCKET.
+009130     MOVE WS-BKT-60    TO SL-AMOUNT.
+009140     WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE.
+                                                                        
+009160     MOVE SPACES       TO WS-SUBTOTAL-LINE.
+009170     MOVE "90+"        TO SL-BUCKET.
+009180     MOVE WS-BKT-90    TO SL-AMOUNT.
+009190     WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE.
+                                                                        
+009210     MOVE WS-TOTAL     TO GL-AMOUNT.
+009220     WRITE RPT-RECORD FROM WS-GRANDTOTAL-LINE.
+                                                                        
+009240     PERFORM 7100-PRINT-CURRENCY-SUBTOTALS THRU 7100-EXIT.
+                                                                        
+009260     DISPLAY "TOTAL CUSTOMERS: " WS-COUNT.
+009270     DISPLAY "TOTAL BALANCE: " WS-TOTAL.
+009280     DISPLAY "SUSPENSE RECORDS: " WS-SUSPENSE-COUNT.
+009290     DISPLAY "DUPLICATE CUSTOMER RECORDS: " WS-DUPLICATE-COUNT.
+009300     PERFORM 7500-CHECK-CONTROL-BALANCE THRU 7500-EXIT.
+009310 7000-EXIT.
+009320     EXIT.
+                                                                        
+009340*----------------------------------------------------------*
+009350* 7100-PRINT-CURRENCY-SUBTOTALS - WRITE ONE LINE PER        *
+009360* CURRENCY CODE SEEN THIS RUN, SHOWING ITS OWN SUBTOTAL AND *
+009370* RECORD COUNT RATHER THAN ONE COMBINED CROSS-CURRENCY SUM  *
+009380*----------------------------------------------------------*
+009390 7100-PRINT-CURRENCY-SUBTOTALS.
+009400     PERFORM 7150-PRINT-ONE-CURRENCY THRU 7150-EXIT
+009410         VARYING WS-CURR-PRT-IDX FROM 1 BY 1
+009420         UNTIL WS-CURR-PRT-IDX > WS-CURRENCY-COUNT.
+009430 7100-EXIT.
+009440     EXIT.
+                                                                        
+009460 7150-PRINT-ONE-CURRENCY.
+009470     MOVE SPACES TO WS-CURRENCY-LINE.
+009480     MOVE WS-CURR-CODE (WS-CURR-PRT-IDX)  TO CL-CURRENCY-CODE.
+009490     MOVE WS-CURR-TOTAL (WS-CURR-PRT-IDX) TO CL-AMOUNT.
+009500     MOVE WS-CURR-COUNT (WS-CURR-PRT-IDX) TO CL-COUNT.
+009510     WRITE RPT-RECORD FROM WS-CURRENCY-LINE.
+009520 7150-EXIT.
+009530     EXIT.
+                                                                        
+009550*----------------------------------------------------------*
+009560* 7500-CHECK-CONTROL-BALANCE - COMPARE WS-COUNT/WS-TOTAL    *
+009570* AGAINST THE CONTROL CARD, IF ONE WAS SUPPLIED, AND FLAG   *
+009580* AN OUT-OF-BALANCE RUN LOUDLY RATHER THAN QUIETLY          *
+009590*----------------------------------------------------------*
+009600 7500-CHECK-CONTROL-BALANCE.
+009610     IF CONTROL-CARD-PRESENT
+009620         IF WS-COUNT NOT = WS-EXPECTED-COUNT
+009630             OR WS-TOTAL NOT = WS-EXPECTED-TOTAL
+009640             SET RUN-OUT-OF-BALANCE TO TRUE
+009650             PERFORM 7600-WRITE-OUT-OF-BALANCE-MSG THRU 7600-EXIT
+009660         ELSE
+009670             DISPLAY "CONTROL TOTALS IN BALANCE"
+009680         END-IF
+009690     ELSE
+009700         DISPLAY "NO CONTROL CARD SUPPLIED - BALANCE CHECK "
+009710             "SKIPPED"
+009720     END-IF.
+009730 7500-EXIT.
+009740     EXIT.
+                                                                        
+009760 7600-WRITE-OUT-OF-BALANCE-MSG.
+009770     MOVE WS-EXPECTED-COUNT TO BL-EXP-COUNT.
+009780     MOVE WS-EXPECTED-TOTAL TO BL-EXP-TOTAL.
+009790     MOVE WS-COUNT          TO BL-ACT-COUNT.
+009800     MOVE WS-TOTAL          TO BL-ACT-TOTAL.
+009810     WRITE RPT-RECORD FROM WS-BALANCE-LINE-1.
+009820     WRITE RPT-RECORD FROM WS-BALANCE-LINE-2.
+009830     WRITE RPT-RECORD FROM WS-BALANCE-LINE-3.
+009840     WRITE RPT-RECORD FROM WS-BALANCE-LINE-4.
+009850     WRITE RPT-RECORD FROM WS-BALANCE-LINE-1.
+009860     DISPLAY "*** OUT OF BALANCE *** EXPECTED COUNT "
+009870         WS-EXPECTED-COUNT " ACTUAL COUNT " WS-COUNT.
+009880     DISPLAY "*** OUT OF BALANCE *** EXPECTED TOTAL "
+009890         WS-EXPECTED-TOTAL " ACTUAL TOTAL " WS-TOTAL.
+009900     MOVE 16 TO RETURN-CODE.
+009910 7600-EXIT.
+009920     EXIT.
+                                                                        
+009940*----------------------------------------------------------*
+009950* 6000-SORT-OVER-LIMIT-RPT - SORT THE OVER-LIMIT WORK FILE  *
+009960* DESCENDING BY AMOUNT OVER, WRITING OVERLIM.RPT WORST      *
+009970* OFFENDER FIRST THROUGH THE OUTPUT PROCEDURE BELOW         *
+009980*----------------------------------------------------------*
+009990 6000-SORT-OVER-LIMIT-RPT.
+010000     CLOSE OVER-WORK-FILE.
+010010     OPEN OUTPUT OVER-LIMIT-RPT.
+010020     WRITE OVERLIM-RECORD FROM WS-OL-HEADER-LINE-1.
+010030     WRITE OVERLIM-RECORD FROM WS-OL-HEADER-LINE-2.
+010040     SORT SORT-WORK-FILE
+010050         ON DESCENDING KEY SW-OVER-AMOUNT
+010060         USING OVER-WORK-FILE
+010070         OUTPUT PROCEDURE IS 6500-WRITE-OVER-LIMIT-RPT
+010080             THRU 6500-EXIT.
+010090     DISPLAY "OVER-LIMIT EXCEPTIONS: " WS-OVER-RPT-COUNT.
+010100     CLOSE OVER-LIMIT-RPT.
+010110 6000-EXIT.
+010120     EXIT.
+                                                                        
+010140 6500-WRITE-OVER-LIMIT-RPT.
+010150     PERFORM 6600-RETURN-SORT-RECORD THRU 6600-EXIT.
+010160     PERFORM 6700-WRITE-OVER-LIMIT-LINE THRU 6700-EXIT
+010170         UNTIL SORT-EOF.
+010180 6500-EXIT.
+010190     EXIT.
+                                                                        
+010210 6600-RETURN-SORT-RECORD.
+010220     RETURN SORT-WORK-FILE
+010230         AT END MOVE 'Y' TO WS-SORT-EOF
+010240     END-RETURN.
+010250 6600-EXIT.
+010260     EXIT.
+                                                                        
+010280 6700-WRITE-OVER-LIMIT-LINE.
+010290     MOVE SPACES             TO WS-OVERLIMIT-LINE.
+010300     MOVE SW-CUSTOMER-ID     TO OL-CUSTOMER-ID.
+010310     MOVE SW-CUSTOMER-NAME   TO OL-CUSTOMER-NAME.
+010320     MOVE SW-BALANCE         TO OL-BALANCE.
+010330     MOVE SW-CREDIT-LIMIT    TO OL-CREDIT-LIMIT.
+010340     MOVE SW-OVER-AMOUNT     TO OL-OVER-AMOUNT.
+010350     MOVE SW-CURRENCY-CODE   TO OL-CURRENCY-CODE.
+010360     WRITE OVERLIM-RECORD FROM WS-OVERLIMIT-LINE.
+010370     ADD 1 TO WS-OVER-RPT-COUNT.
+010380     PERFORM 6600-RETURN-SORT-RECORD THRU 6600-EXIT.
+010390 6700-EXIT.
+010400     EXIT.
+                                                                        
+010420*----------------------------------------------------------*
+010430* 8000-WRITE-GL-EXTRACT - WRITE ONE SUMMARY RECORD FOR THIS *
+010440* RUN'S AR CONTROL TOTAL IN GENERAL LEDGER INTERFACE FORMAT *
+010450*----------------------------------------------------------*
+010460 8000-WRITE-GL-EXTRACT.
+010470     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+010480     MOVE SPACES             TO GL-EXTRACT-RECORD.
+010490     MOVE "AR"                TO GLX-REC-TYPE.
+010500     MOVE WS-GL-AR-ACCOUNT    TO GLX-ACCOUNT-CODE.
+010510     MOVE WS-SYSTEM-DATE (1:6) TO GLX-PERIOD.
+010520     MOVE WS-TOTAL            TO GLX-AMOUNT.
+010530     MOVE "D"                 TO GLX-DR-CR-IND.
+010540     WRITE GL-EXTRACT-RECORD.
+010550 8000-EXIT.
+010560     EXIT.
+                                                                        
+010580*----------------------------------------------------------*
+010590* 8500-WRITE-RUN-HISTORY - APPEND A RECORD CARRYING THIS     *
+010600* RUN'S DATE, WS-COUNT AND WS-TOTAL TO RUNHIST.DAT SO THE    *
+010610* RUN-HIST-RPT PROGRAM HAS SOMETHING TO COMPARE AGAINST NEXT *
+010620* TIME THE JOB RUNS                                          *
+010630*----------------------------------------------------------*
+010640 8500-WRITE-RUN-HISTORY.
+010650     OPEN EXTEND RUN-HISTORY-FILE.
+010660     MOVE WS-SYSTEM-DATE      TO RH-RUN-DATE.
+010670     MOVE WS-COUNT            TO RH-RUN-COUNT.
+010680     MOVE WS-TOTAL            TO RH-RUN-TOTAL.
+010690     WRITE RUN-HISTORY-RECORD.
+010700     CLOSE RUN-HISTORY-FILE.
+010710 8500-EXIT.
+010720     EXIT.
+                                                                        
+010740*----------------------------------------------------------*
+010750* 9000-TERMINATE - CLOSE FILES AND END THE RUN.  CHECKPT.DAT*
+010760* IS TRUNCATED EMPTY HERE SINCE REACHING THIS PARAGRAPH     *
+010770* MEANS THE RUN COMPLETED - A RUN THAT ABENDS MID-FILE NEVER*
+010780* GETS HERE, SO ITS LAST CHECKPOINT IS LEFT INTACT FOR THE  *
+010790* NEXT RUN'S 1100-CHECK-RESTART TO PICK UP.                 *
+010800*----------------------------------------------------------*
+010810 9000-TERMINATE.
+010820     CLOSE INPUT-FILE.
+010830     CLOSE AR-DETAIL-RPT.
+010840     CLOSE SUSPENSE-FILE.
+010850     CLOSE DUPLICATE-RPT.
+010860     CLOSE CHECKPOINT-FILE.
+010870     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+010880     CLOSE GL-EXTRACT-FILE.
+010890 9000-EXIT.
+010900     EXIT.
+                                                                        
+010920*----------------------------------------------------------*
+010930* 9100-CLEAR-CHECKPOINT - RE-OPEN CHECKPT.DAT OUTPUT AND    *
+010940* CLOSE IT RIGHT BACK UP, TRUNCATING IT TO EMPTY, SO A      *
+010950* COMPLETED RUN NEVER LEAVES BEHIND A CHECKPOINT THAT WOULD *
+010960* BE MISTAKEN FOR AN UNFINISHED RUN THE NEXT TIME THE JOB   *
+010970* EXECUTES.                                                 *
+010980*----------------------------------------------------------*
+010990 9100-CLEAR-CHECKPOINT.
+011000     OPEN OUTPUT CHECKPOINT-FILE.
+011010     CLOSE CHECKPOINT-FILE.
+011020 9100-EXIT.
+011030     EXIT.
