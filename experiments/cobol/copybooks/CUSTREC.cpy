@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------*
+000110* CUSTREC - AR CUSTOMER MASTER RECORD LAYOUT                *
+000120*----------------------------------------------------------*
+000130*  DATE       INIT  DESCRIPTION                              *
+000140*  ---------  ----  -----------------------------------------*
+000150*  08/08/2026 RWH   EXTRACTED FROM LEGACY-SPAGHETTI SO THE    *
+000160*                   MASTER MAINTENANCE PROGRAM SHARES ONE     *
+000170*                   RECORD LAYOUT WITH THE AR BALANCE JOB.    *
+000180*  08/08/2026 RWH   ADDED BALANCE-SIGNED REDEFINITION SO THE  *
+000190*                   EDIT STEP CAN DETECT AN OVERPUNCHED       *
+000200*                   NEGATIVE BALANCE IN AN UNSIGNED FIELD.    *
+000210*  08/08/2026 RWH   ADDED CREDIT-LIMIT FOR THE OVER-LIMIT     *
+000220*                   EXCEPTION REPORT.                         *
+000230*  08/08/2026 RWH   ADDED CURRENCY-CODE SO OVERSEAS BALANCES  *
+000240*                   CAN BE KEPT SEPARATE FROM DOMESTIC        *
+000250*                   DOLLARS INSTEAD OF BEING SUMMED TOGETHER. *
+000260*----------------------------------------------------------*
+000270 01  CUSTOMER-RECORD.
+000280     05  CUSTOMER-ID         PIC X(10).
+000290     05  CUSTOMER-NAME       PIC X(20).
+000300     05  BALANCE             PIC 9(5)V99.
+000310     05  BALANCE-SIGNED REDEFINES BALANCE
+000320                         PIC S9(5)V99 SIGN TRAILING.
+000330     05  AGE-DAYS            PIC 9(03).
+000340     05  CREDIT-LIMIT        PIC 9(5)V99.
+000350     05  CURRENCY-CODE       PIC X(03).
